@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * AUDITORIA.cpy - Registro de PRODUCTO-AUDITORIA.dat
+      * Traza de altas, bajas y modificaciones sobre el maestro de
+      * producto, comun a todos los programas que lo mantienen.
+      *----------------------------------------------------------------
+       01 AUDITORIA-REGISTRO.
+           03 AUDITORIA-PRODUCTO-ID PIC 9(6).
+           03 AUDITORIA-ACCION PIC X(10).
+           03 AUDITORIA-FECHA PIC 9(8).
+           03 AUDITORIA-HORA PIC 9(6).
+           03 AUDITORIA-DETALLE PIC X(40).
