@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * PRODFLT.cpy - Registro de producto.dat / PRODUCTO-SECUENCIAL.dat
+      * Layout canonico compartido por los programas que trabajan
+      * contra el maestro de producto plano (fechas sin agrupar).
+      *----------------------------------------------------------------
+       01 PRODUCTO-REGISTRO.
+           05 PRODUCTO-ID PIC 9(6).
+           05 PRODUCTO-CONTROL PIC 9.
+           05 PRODUCTO-DESCRIP PIC X(30).
+           05 PRODUCTO-PRECIO PIC 9(5)V99.
+           05 PRODUCTO-STOCK PIC 9(6).
+           05 PRODUCTO-CADUCIDAD PIC 9(8).
+           05 PRODUCTO-CRITICO PIC 9(6).
+           05 PRODUCTO-PROVEEDOR-ID PIC 9(6).
+           05 PRODUCTO-UBICACION PIC X(10).
+           05 PRODUCTO-EAN PIC 9(13).
