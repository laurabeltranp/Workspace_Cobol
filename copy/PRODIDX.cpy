@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      * PRODIDX.cpy - Registro de PRODUCTO-INDEXADO.dat / PRODUCTO-ALTA-NUEVA.dat
+      * Layout canonico compartido por los programas de alta, baja y
+      * consulta que trabajan contra el maestro de producto indexado.
+      *----------------------------------------------------------------
+       01 PRODUCTO-REGISTRO.
+           03 PRODUCTO-ID PIC 9(6).
+           03 PRODUCTO-CONTROL PIC 9.
+           03 PRODUCTO-DESCRIP PIC X(35).
+           03 PRODUCTO-PRECIO PIC 9(4)V99.
+           03 PRODUCTO-STOCK PIC 9(6).
+           03 PRODUCTO-CADUCIDAD.
+               05 PRODUCTO-CAD-AAAA PIC 9(4).
+               05 PRODUCTO-CAD-MM PIC 99.
+               05 PRODUCTO-CAD-DD PIC 99.
+           03 PRODUCTO-CRITICO PIC 9(6).
+           03 PRODUCTO-ALTA-FECH.
+               05 PRODUCTO-ALTA-AAAA PIC 9(4).
+               05 PRODUCTO-ALTA-MM PIC 99.
+               05 PRODUCTO-ALTA-DD PIC 99.
+           03 PRODUCTO-DISCONTINUADO PIC X.
+           03 PRODUCTO-PROVEEDOR-ID PIC 9(6).
+           03 PRODUCTO-UBICACION PIC X(10).
+           03 PRODUCTO-EAN PIC 9(13).
