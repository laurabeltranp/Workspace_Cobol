@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * PROVEEDOR.cpy - Registro de PROVEEDOR-INDEXADO.dat
+      *----------------------------------------------------------------
+       01 PROVEEDOR-REGISTRO.
+           03 PROVEEDOR-ID PIC 9(6).
+           03 PROVEEDOR-NOMBRE PIC X(30).
+           03 PROVEEDOR-TELEFONO PIC X(15).
+           03 PROVEEDOR-EMAIL PIC X(30).
