@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * SEGURIDAD.cpy - Clave de supervisor comun a los programas que
+      * autorizan bajas de producto y cambios de precio.
+      *----------------------------------------------------------------
+       01 CLAVE-SUPERVISOR PIC X(08) VALUE "GESTOR01".
+       01 WS-CLAVE-INGRESADA PIC X(08).
+       01 WS-OPERADOR-AUTORIZADO PIC X VALUE "N".
+           88 OPERADOR-AUTORIZADO VALUE "S".
