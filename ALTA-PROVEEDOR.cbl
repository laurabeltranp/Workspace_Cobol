@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PROVEEDOR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROVEEDOR
+               ASSIGN TO "PROVEEDOR-INDEXADO.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PROVEEDOR-ID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROVEEDOR.
+           COPY PROVEEDOR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-CAMPO-OK PIC A VALUE 'N'.
+       01 WS-CONFIRMA PIC A VALUE 'N'.
+       01 SINO PIC A VALUE 'S'.
+
+       01 NUEVO-PROVEEDOR-ID PIC 9(6).
+       01 NUEVO-PROVEEDOR-NOMBRE PIC X(30).
+       01 NUEVO-PROVEEDOR-TELEFONO PIC X(15).
+       01 NUEVO-PROVEEDOR-EMAIL PIC X(30).
+
+       PROCEDURE DIVISION.
+           OPEN I-O PROVEEDOR.
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "El archivo no existe. Se crea uno nuevo."
+               OPEN OUTPUT PROVEEDOR
+               CLOSE PROVEEDOR
+               OPEN I-O PROVEEDOR
+           END-IF
+
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error al abrir el archivo. Código de estado: "
+                   WS-FILE-STATUS
+               CLOSE PROVEEDOR
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL SINO NOT = "S"
+               MOVE 'N' TO WS-CAMPO-OK
+               PERFORM UNTIL WS-CAMPO-OK = 'S'
+                   DISPLAY "Ingrese el ID del proveedor: "
+                   ACCEPT NUEVO-PROVEEDOR-ID
+                   IF NUEVO-PROVEEDOR-ID NOT NUMERIC
+                       DISPLAY "Error: ID debe ser numérico."
+                   ELSE
+                       MOVE 'S' TO WS-CAMPO-OK
+                   END-IF
+               END-PERFORM
+
+               MOVE NUEVO-PROVEEDOR-ID TO PROVEEDOR-ID
+               READ PROVEEDOR
+                   INVALID KEY
+                       DISPLAY "Ingrese el nombre del proveedor: "
+                       ACCEPT NUEVO-PROVEEDOR-NOMBRE
+                       DISPLAY "Ingrese el teléfono del proveedor: "
+                       ACCEPT NUEVO-PROVEEDOR-TELEFONO
+                       DISPLAY "Ingrese el email del proveedor: "
+                       ACCEPT NUEVO-PROVEEDOR-EMAIL
+
+                       MOVE NUEVO-PROVEEDOR-NOMBRE TO PROVEEDOR-NOMBRE
+                       MOVE NUEVO-PROVEEDOR-TELEFONO TO
+                           PROVEEDOR-TELEFONO
+                       MOVE NUEVO-PROVEEDOR-EMAIL TO PROVEEDOR-EMAIL
+
+                       DISPLAY "----- CONFIRME LOS DATOS -----"
+                       DISPLAY "ID..........: " PROVEEDOR-ID
+                       DISPLAY "Nombre......: " PROVEEDOR-NOMBRE
+                       DISPLAY "Telefono....: " PROVEEDOR-TELEFONO
+                       DISPLAY "Email.......: " PROVEEDOR-EMAIL
+                       DISPLAY "Confirma el alta del proveedor? (S/N): "
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                           WRITE PROVEEDOR-REGISTRO
+                           IF WS-FILE-STATUS = "00"
+                             DISPLAY "Proveedor guardado correctamente."
+                           ELSE
+                               DISPLAY "Error al guardar. Código: "
+                                   WS-FILE-STATUS
+                           END-IF
+                       ELSE
+                           DISPLAY "Alta cancelada por el usuario."
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "Error: El ID del proveedor ya existe."
+               END-READ
+
+               DISPLAY "¿Desea agregar otro proveedor? (S/N): "
+               ACCEPT SINO
+           END-PERFORM.
+
+           CLOSE PROVEEDOR
+           STOP RUN.
+       END PROGRAM ALTA-PROVEEDOR.
