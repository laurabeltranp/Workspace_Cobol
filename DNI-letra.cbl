@@ -5,23 +5,100 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DNI-letra.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-DNI-num pic 9(8).
+       01 WS-NIE-prefijo pic X(1).
+       01 WS-NIE-digitos pic 9(7).
+       01 WS-NIE-prefijo-digito pic 9 value 0.
        01 WS-resto pic 99.
        01 WS-letra pic X(1).
+       01 WS-letra-ingresada pic X(1).
        01 WS-letras pic X(23) value "TRWAGMYFPDXBNJZSQVHLCKE".
        01 WS-opcion pic 9(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "1. Calcular la letra de un DNI"
+            DISPLAY "2. Verificar un DNI completo (numero y letra)"
+            DISPLAY "3. Calcular la letra de un NIE"
+            DISPLAY "4. Verificar un NIE completo (prefijo/num/letra)"
+            ACCEPT WS-opcion
+
+            EVALUATE WS-opcion
+                WHEN 2
+                    PERFORM VERIFICAR-DNI
+                WHEN 3
+                    PERFORM CALCULAR-LETRA-NIE
+                WHEN 4
+                    PERFORM VERIFICAR-NIE
+                WHEN OTHER
+                    PERFORM CALCULAR-LETRA
+            END-EVALUATE
+
+            STOP RUN.
+
+       CALCULAR-LETRA.
+            DISPLAY "Introduce el numero del dni sin letra"
+            ACCEPT WS-DNI-num
+            PERFORM OBTENER-LETRA.
+            DISPLAY "La letra es: " WS-letra.
+
+       VERIFICAR-DNI.
             DISPLAY "Introduce el numero del dni sin letra"
             ACCEPT WS-DNI-num
+            DISPLAY "Introduce la letra a verificar"
+            ACCEPT WS-letra-ingresada
+            PERFORM OBTENER-LETRA.
+            PERFORM MOSTRAR-RESULTADO-VERIFICACION.
 
+       CALCULAR-LETRA-NIE.
+            DISPLAY "Introduce el prefijo del NIE (X, Y o Z)"
+            ACCEPT WS-NIE-prefijo
+            DISPLAY "Introduce los 7 digitos del NIE"
+            ACCEPT WS-NIE-digitos
+            PERFORM CONVERTIR-PREFIJO-NIE.
+            PERFORM OBTENER-LETRA.
+            DISPLAY "La letra es: " WS-letra.
+
+       VERIFICAR-NIE.
+            DISPLAY "Introduce el prefijo del NIE (X, Y o Z)"
+            ACCEPT WS-NIE-prefijo
+            DISPLAY "Introduce los 7 digitos del NIE"
+            ACCEPT WS-NIE-digitos
+            DISPLAY "Introduce la letra a verificar"
+            ACCEPT WS-letra-ingresada
+            PERFORM CONVERTIR-PREFIJO-NIE.
+            PERFORM OBTENER-LETRA.
+            PERFORM MOSTRAR-RESULTADO-VERIFICACION.
+
+       CONVERTIR-PREFIJO-NIE.
+            EVALUATE FUNCTION UPPER-CASE(WS-NIE-prefijo)
+                WHEN "X"
+                    MOVE 0 TO WS-NIE-prefijo-digito
+                WHEN "Y"
+                    MOVE 1 TO WS-NIE-prefijo-digito
+                WHEN "Z"
+                    MOVE 2 TO WS-NIE-prefijo-digito
+                WHEN OTHER
+                    DISPLAY "Prefijo de NIE no valido, se asume X."
+                    MOVE 0 TO WS-NIE-prefijo-digito
+            END-EVALUATE
+            COMPUTE WS-DNI-num =
+                WS-NIE-prefijo-digito * 10000000 + WS-NIE-digitos.
+
+       OBTENER-LETRA.
             DIVIDE WS-DNI-num by 23 GIVING WS-resto REMAINDER WS-resto
             MOVE WS-resto to WS-resto.
             MOVE WS-letras(WS-resto + 1:1) TO WS-letra.
-            DISPLAY "La letra es: " WS-letra.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       MOSTRAR-RESULTADO-VERIFICACION.
+            IF WS-letra-ingresada = WS-letra OR
+               FUNCTION UPPER-CASE(WS-letra-ingresada) = WS-letra
+                DISPLAY "DOCUMENTO VALIDO."
+            ELSE
+                DISPLAY "DOCUMENTO INVALIDO. La letra correcta es: "
+                    WS-letra
+            END-IF.
+       END PROGRAM DNI-letra.
