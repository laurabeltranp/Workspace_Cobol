@@ -6,19 +6,15 @@
        01 OPCION PIC 9.
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM MENU.
+           PERFORM MOSTRAR-MENU.
            STOP RUN.
-           MENU.
-               DISPLAY "-----SISTEMA DE GTESTION DE STOCK-------"
-               DISPLAY "1. CONSULTA PRODUCTO."
-               DISPLAY "2. ALTA PRODUCTO."
-               DISPLAY "3. MODIFICA PRODUCTO."
-               DISPLAY "4. BAJA PRODUCTO."
-               DISPLAY "5. IMPRIMIR PRODUCTO."
-               DISPLAY "6. ---->IMPIRMIR ARCHIVO VT-VENTAS-DIARIAS <--."
-               DISPLAY "7. PRODUCTOS BAJO MINIMOS STOCK CRITICO."
-               DISPLAY "8. ALTAS PRODUCTO A 30 DIAS DE VENCER."
-               DISPLAY "9. ALTAS PRODUCTOS BATCH DESDE VT-VENTAS-DIAR ."
+           MOSTRAR-MENU.
+               DISPLAY "-----SISTEMA DE GESTION DE STOCK-------"
+               DISPLAY "1. GESTION DE STOCK (CONSULTA/ALTA/BAJA/RPT)."
+               DISPLAY "2. REGISTRAR VENTA."
+               DISPLAY "3. REGISTRAR DEVOLUCION."
+               DISPLAY "4. ALTA DE PROVEEDOR."
+               DISPLAY "5. EJECUTAR PROCESO BATCH NOCTURNO."
                DISPLAY "0. SALIR."
                DISPLAY "INGRESE SU OPCION: "
                ACCEPT OPCION.
@@ -34,42 +30,24 @@
                        PERFORM OP-4
                    WHEN 5
                        PERFORM OP-5
-                   WHEN 6
-                       PERFORM OP-6
-                   WHEN 7
-                       PERFORM OP-7
-                   WHEN 8
-                       PERFORM OP-8
-                   WHEN 9
-                       PERFORM OP-9
                    WHEN 0
                        PERFORM OP-0
                        STOP RUN
                    WHEN OTHER
                        DISPLAY "INGRESASTE UN NUMERO ERRONEO"
-                       PERFORM MENU
+                       PERFORM MOSTRAR-MENU
                END-EVALUATE.
-               PERFORM MENU.
 
            OP-1.
-               DISPLAY "ELEGISTE OPCION 1".
+               CALL "GESTION-STOCK".
            OP-2.
-               DISPLAY "ELEGISTE OPCION2".
+               CALL "ALTA-VENTAS".
            OP-3.
-               DISPLAY "ELEGISTE OPCION3".
+               CALL "ALTA-DEVOLUCION".
            OP-4.
-               DISPLAY "ELEGISTE OPCION4".
+               CALL "ALTA-PROVEEDOR".
            OP-5.
-               DISPLAY "ELEGISTE OPCION5".
-           OP-6.
-               DISPLAY "ELEGISTE OPCION6".
-           OP-7.
-               DISPLAY "ELEGISTE OPCION7".
-           OP-8.
-               DISPLAY "ELEGISTE OPCION8".
-           OP-9.
-               DISPLAY "ELEGISTE OPCION9".
+               CALL "BATCH-NOCTURNO".
            OP-0.
-               DISPLAY "ELEGISTE OPCION0".
-                DISPLAY "SALIENDOD DEL PROGRAMA, ADIOS".
+               DISPLAY "SALIENDO DEL PROGRAMA, ADIOS".
        END PROGRAM Menu.
