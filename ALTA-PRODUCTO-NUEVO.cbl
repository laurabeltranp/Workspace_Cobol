@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ALTA-PRODUCTO-NUEVO.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,28 +9,30 @@
         RECORD KEY IS PRODUCTO-ID
         FILE STATUS IS FILE-STATUS.
 
+       SELECT PRODUCTO-AUDITORIA
+           ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-               03 PRODUCTO-ID PIC 9(6).
-               03 PRODUCTO-CONTROL PIC 9.
-               03 PRODUCTO-DESCRIP PIC X(35).
-               03 PRODUCTO-PRECIO PIC 9(4)V99.
-               03 PRODUCTO-STOCK PIC 9(6).
-               03 PRODUCTO-CADUCIDAD.
-                   05 PRODUCTO-CAD-AAAA PIC 9(4).
-                   05 PRODUCTO-CAD-MM PIC 99.
-                   05 PRODUCTO-CAD-DD PIC 99.
-               03 PRODUCTO-CRITICO PIC 9(6).
-               03 PRODUCTO-ALTA-FECH.
-                   05 PRODUCTO-ALTA-AAAA PIC 9(4).
-                   05 PRODUCTO-ALTA-MM PIC 99.
-                   05 PRODUCTO-ALTA-DD PIC 99.
+           COPY PRODIDX.
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS            PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS        PIC XX VALUE SPACES.
        01 OPCION                 PIC X VALUE 'S'.
+       01 CONFIRMA                PIC X VALUE 'S'.
+       01 WS-CAMPO-OK             PIC X VALUE 'N'.
+       01 DIGITO                  PIC 9 VALUE 0.
+       01 WS-FECHA-HOY.
+           05 WS-HOY-AAAA         PIC 9(4).
+           05 WS-HOY-MM           PIC 99.
+           05 WS-HOY-DD           PIC 99.
        01 NUEVO-REGISTRO-PRODUCTO.
            03 NUEVO-PRODUCTO-ID PIC 9(6).
            03 NUEVO-PRODUCTO-CONTROL PIC 9.
@@ -46,6 +48,9 @@
                05 NUEVO-PRODUCTO-ALTA-AAAA PIC 9(4).
                05 NUEVO-PRODUCTO-ALTA-MM PIC 99.
                05 NUEVO-PRODUCTO-ALTA-DD PIC 99.
+           03 NUEVO-PRODUCTO-PROVEEDOR-ID PIC 9(6).
+           03 NUEVO-PRODUCTO-UBICACION PIC X(10).
+           03 NUEVO-PRODUCTO-EAN PIC 9(13).
 
        PROCEDURE DIVISION.
        INICIO.
@@ -62,10 +67,15 @@
       * Verificar si el archivo se abrió correctamente
        IF FILE-STATUS NOT = "00"
         DISPLAY "Error al abrir el archivo. Codigo de estado: "
-        FILE-STATUS
+            FILE-STATUS
         STOP RUN
        END-IF.
 
+       OPEN EXTEND PRODUCTO-AUDITORIA
+       IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+           OPEN OUTPUT PRODUCTO-AUDITORIA
+       END-IF
+
        PERFORM UNTIL OPCION NOT = "S"
         DISPLAY "Ingrese el ID del producto: "
         ACCEPT NUEVO-PRODUCTO-ID
@@ -77,43 +87,161 @@
       * Registro no encontrado, es un nuevo producto
                 DISPLAY "Ingrese descripcion del producto: "
                 ACCEPT NUEVO-PRODUCTO-DESCRIP
-                DISPLAY "Ingrese el precio del producto: "
-                ACCEPT NUEVO-PRODUCTO-PRECIO
-                DISPLAY "Ingrese el STOCK del producto: "
-                ACCEPT NUEVO-PRODUCTO-STOCK
-                DISPLAY "Ingrese AÑO DE CADUCIDAD del producto: "
-                ACCEPT NUEVO-PRODUCTO-CAD-AAAA
-                DISPLAY "Ingrese MES CADUCIDAD del producto: "
-                ACCEPT NUEVO-PRODUCTO-CAD-MM
-                DISPLAY "Ingrese DIA CADUCIDAD del producto: "
-                ACCEPT NUEVO-PRODUCTO-CAD-DD
-                DISPLAY "Ingrese el CRITICO del producto: "
-                ACCEPT NUEVO-PRODUCTO-CRITICO
-                DISPLAY "Ingrese el AÑO ALTA del producto: "
-                ACCEPT NUEVO-PRODUCTO-ALTA-AAAA
-                DISPLAY "Ingrese el MES ALTA del producto: "
-                ACCEPT NUEVO-PRODUCTO-ALTA-MM
-                DISPLAY "Ingrese el DIA ALTA del producto: "
-                ACCEPT NUEVO-PRODUCTO-ALTA-DD
 
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese el precio del producto: "
+                    ACCEPT NUEVO-PRODUCTO-PRECIO
+                    IF NUEVO-PRODUCTO-PRECIO NOT NUMERIC
+                        DISPLAY "Error: debe ser numérico."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese el STOCK del producto: "
+                    ACCEPT NUEVO-PRODUCTO-STOCK
+                    IF NUEVO-PRODUCTO-STOCK NOT NUMERIC
+                        DISPLAY "Error: Stock debe ser numérico."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese AÑO DE CADUCIDAD del producto: "
+                    ACCEPT NUEVO-PRODUCTO-CAD-AAAA
+                    IF NUEVO-PRODUCTO-CAD-AAAA
+                        NOT NUMERIC OR NUEVO-PRODUCTO-CAD-AAAA < 2022
+                        OR NUEVO-PRODUCTO-CAD-AAAA > 2100
+           DISPLAY "Error: Año de caducidad debe ser numérico"
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese MES CADUCIDAD del producto: "
+                    ACCEPT NUEVO-PRODUCTO-CAD-MM
+                    IF NUEVO-PRODUCTO-CAD-MM
+                        NOT NUMERIC OR NUEVO-PRODUCTO-CAD-MM < 1
+                        OR NUEVO-PRODUCTO-CAD-MM > 12
+           DISPLAY "Error: Mes de caducidad debe ser entre 01 y 12."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese DIA CADUCIDAD del producto: "
+                    ACCEPT NUEVO-PRODUCTO-CAD-DD
+                    IF NUEVO-PRODUCTO-CAD-DD
+                        NOT NUMERIC OR NUEVO-PRODUCTO-CAD-DD < 1
+                        OR NUEVO-PRODUCTO-CAD-DD > 31
+           DISPLAY "Error: Día de caducidad debe ser entre 01 y 31."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese el CRITICO del producto: "
+                    ACCEPT NUEVO-PRODUCTO-CRITICO
+                    IF NUEVO-PRODUCTO-CRITICO NOT NUMERIC
+                        DISPLAY "Error: Crítico debe ser numérico."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese el ID del proveedor: "
+                    ACCEPT NUEVO-PRODUCTO-PROVEEDOR-ID
+                    IF NUEVO-PRODUCTO-PROVEEDOR-ID NOT NUMERIC
+           DISPLAY "Error: ID proveedor debe ser numérico."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+                DISPLAY "Ingrese la ubicación del producto: "
+                ACCEPT NUEVO-PRODUCTO-UBICACION
+
+                MOVE 'N' TO WS-CAMPO-OK
+                PERFORM UNTIL WS-CAMPO-OK = 'S'
+                    DISPLAY "Ingrese el codigo EAN del producto: "
+                    ACCEPT NUEVO-PRODUCTO-EAN
+                    IF NUEVO-PRODUCTO-EAN NOT NUMERIC
+                        DISPLAY "Error: EAN debe ser numérico."
+                    ELSE
+                        MOVE 'S' TO WS-CAMPO-OK
+                    END-IF
+                END-PERFORM
+
+      * La fecha de alta se toma del reloj del sistema
+                MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+                MOVE WS-HOY-AAAA TO NUEVO-PRODUCTO-ALTA-AAAA
+                MOVE WS-HOY-MM TO NUEVO-PRODUCTO-ALTA-MM
+                MOVE WS-HOY-DD TO NUEVO-PRODUCTO-ALTA-DD
+
+      * Resumen y confirmacion antes de guardar
+                DISPLAY "----- CONFIRME LOS DATOS DEL PRODUCTO -----"
+                DISPLAY "ID..........: " NUEVO-PRODUCTO-ID
+                DISPLAY "Descripcion.: " NUEVO-PRODUCTO-DESCRIP
+                DISPLAY "Precio......: " NUEVO-PRODUCTO-PRECIO
+                DISPLAY "Stock.......: " NUEVO-PRODUCTO-STOCK
+                DISPLAY "Caducidad...: " NUEVO-PRODUCTO-CAD-AAAA "/"
+                    NUEVO-PRODUCTO-CAD-MM "/" NUEVO-PRODUCTO-CAD-DD
+                DISPLAY "Critico.....: " NUEVO-PRODUCTO-CRITICO
+                DISPLAY "Alta........: " NUEVO-PRODUCTO-ALTA-AAAA "/"
+                    NUEVO-PRODUCTO-ALTA-MM "/" NUEVO-PRODUCTO-ALTA-DD
+                DISPLAY "Proveedor...: " NUEVO-PRODUCTO-PROVEEDOR-ID
+                DISPLAY "Ubicacion...: " NUEVO-PRODUCTO-UBICACION
+                DISPLAY "EAN.........: " NUEVO-PRODUCTO-EAN
+                DISPLAY "Confirma el alta del producto? (S/N): "
+                ACCEPT CONFIRMA
+                IF CONFIRMA = "S" OR CONFIRMA = "s"
       * Guardar el nuevo registro en el archivo
-                MOVE NUEVO-PRODUCTO-ID TO PRODUCTO-ID
-                MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
-                MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
-                MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
-                MOVE NUEVO-PRODUCTO-CAD-AAAA TO PRODUCTO-CAD-AAAA
-                MOVE NUEVO-PRODUCTO-CAD-MM TO PRODUCTO-CAD-MM
-                MOVE NUEVO-PRODUCTO-CAD-DD TO PRODUCTO-CAD-DD
-                MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
-                MOVE NUEVO-PRODUCTO-ALTA-AAAA TO PRODUCTO-ALTA-AAAA
-                MOVE NUEVO-PRODUCTO-ALTA-MM TO PRODUCTO-ALTA-MM
-                MOVE NUEVO-PRODUCTO-ALTA-DD TO PRODUCTO-ALTA-DD
-                WRITE PRODUCTO-REGISTRO
-                IF FILE-STATUS = "00"
-                    DISPLAY "Producto guardado correctamente."
+                    MOVE NUEVO-PRODUCTO-ID TO PRODUCTO-ID
+                    CALL "DigitoC" USING PRODUCTO-ID, DIGITO
+                    MOVE DIGITO TO PRODUCTO-CONTROL
+                    MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
+                    MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
+                    MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
+                    MOVE NUEVO-PRODUCTO-CAD-AAAA TO PRODUCTO-CAD-AAAA
+                    MOVE NUEVO-PRODUCTO-CAD-MM TO PRODUCTO-CAD-MM
+                    MOVE NUEVO-PRODUCTO-CAD-DD TO PRODUCTO-CAD-DD
+                    MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
+                    MOVE NUEVO-PRODUCTO-ALTA-AAAA TO PRODUCTO-ALTA-AAAA
+                    MOVE NUEVO-PRODUCTO-ALTA-MM TO PRODUCTO-ALTA-MM
+                    MOVE NUEVO-PRODUCTO-ALTA-DD TO PRODUCTO-ALTA-DD
+                    MOVE 'N' TO PRODUCTO-DISCONTINUADO
+                    MOVE NUEVO-PRODUCTO-PROVEEDOR-ID TO
+                        PRODUCTO-PROVEEDOR-ID
+                    MOVE NUEVO-PRODUCTO-UBICACION TO
+                        PRODUCTO-UBICACION
+                    MOVE NUEVO-PRODUCTO-EAN TO PRODUCTO-EAN
+                    WRITE PRODUCTO-REGISTRO
+                    IF FILE-STATUS = "00"
+                        DISPLAY "Producto guardado correctamente."
+                        MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                        MOVE "ALTA" TO AUDITORIA-ACCION
+                        MOVE "Alta de producto nuevo" TO
+                            AUDITORIA-DETALLE
+                        PERFORM GRABAR-AUDITORIA
+                    ELSE
+                     DISPLAY "Producto no guardado. Codigo de estado: "
+                        FILE-STATUS
+                    END-IF
                 ELSE
-                    DISPLAY "Producto no guardado. Codigo de estado: "
-                    FILE-STATUS
+                    DISPLAY "Alta cancelada por el usuario."
                 END-IF
             NOT INVALID KEY
       * Registro duplicado
@@ -126,5 +254,12 @@
 
       * Cerrar el archivo después de finalizar
        CLOSE PRODUCTO.
+       CLOSE PRODUCTO-AUDITORIA.
        DISPLAY "Archivo cerrado. Fin del programa."
        STOP RUN.
+
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
