@@ -10,22 +10,129 @@
                RECORD KEY IS PRODUCTO-ID
                FILE STATUS IS FILE-STATUS.
 
+           SELECT VENTAS-DIARIAS
+               ASSIGN TO "ventas-diarias.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VD-FILE-STATUS.
+
+           SELECT PRODUCTO-AUDITORIA
+               ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORTE-REORDEN
+               ASSIGN TO "REPORTE-REORDEN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDEN-STATUS.
+
+           SELECT REPORTE-REORDEN-CSV
+               ASSIGN TO "REPORTE-REORDEN.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDEN-CSV-STATUS.
+
+           SELECT REPORTE-VENCIMIENTO-CSV
+               ASSIGN TO "REPORTE-VENCIMIENTO.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENC-CSV-STATUS.
+
+           SELECT VENTAS
+               ASSIGN TO "VENTAS-INDEXADO.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENTAS-ID
+               ALTERNATE RECORD KEY IS VE-PRODUCTO-ID WITH DUPLICATES
+               FILE STATUS IS WS-VENTAS-STATUS.
+
+           SELECT REPORTE-HISTORIAL
+               ASSIGN TO "REPORTE-HISTORIAL-VENTAS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CHECKPOINT
+               ASSIGN TO "ACTUALIZAR-VENTAS.ckp"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-                   05 PRODUCTO-ID PIC 9(6).
-                   05 PRODUCTO-CONTROL PIC 9.
-                   05 PRODUCTO-DESCRIP PIC X(30).
-                   05 PRODUCTO-PRECIO PIC 9(5)V99.
-                   05 PRODUCTO-STOCK PIC 9(6).
-                   05 PRODUCTO-CADUCIDAD PIC 9(8).
-                   05 PRODUCTO-CRITICO PIC 9(6).
+           COPY PRODFLT.
+
+       FD VENTAS-DIARIAS.
+       01 VENTAS-DIARIAS-REGISTRO.
+                   05 VD-PRODUCTO-ID PIC 9(6).
+                   05 VD-UNIDADES-VENDIDAS PIC 9(3).
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
+
+       FD REPORTE-REORDEN.
+       01 REORDEN-LINEA PIC X(100).
+
+       FD REPORTE-REORDEN-CSV.
+       01 REORDEN-CSV-LINEA PIC X(100).
+
+       FD REPORTE-VENCIMIENTO-CSV.
+       01 VENC-CSV-LINEA PIC X(100).
+
+       FD VENTAS.
+       01 VENTAS-REGISTRO.
+           03 VENTAS-ID PIC 9(6).
+           03 VE-PRODUCTO-ID PIC 9(6).
+           03 UNIDADES PIC 9(3).
+
+       FD REPORTE-HISTORIAL.
+       01 HISTORIAL-LINEA PIC X(80).
+
+       FD CHECKPOINT.
+       01 CKP-REGISTRO.
+           05 CKP-REGISTROS-PROCESADOS PIC 9(8).
 
        WORKING-STORAGE SECTION.
-       01 OPCION PIC 9 VALUE 0.
+       01 VD-FILE-STATUS PIC XX.
+       01 WS-CKP-STATUS PIC XX.
+       01 WS-REGISTROS-A-SALTAR PIC 9(8) VALUE 0.
+       01 WS-REGISTROS-PROCESADOS PIC 9(8) VALUE 0.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-REORDEN-STATUS PIC XX.
+       01 WS-REORDEN-CSV-STATUS PIC XX.
+       01 WS-VENC-CSV-STATUS PIC XX.
+       01 WS-CANT-REORDEN PIC 9(6).
+       01 REORDEN-ENCABEZADO PIC X(100) VALUE
+           "ID     DESCRIPCION                    STOCK  CRITICO CANT".
+       01 REORDEN-DETALLE.
+           05 RO-PRODUCTO-ID PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-PRODUCTO-DESCRIP PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 RO-PRODUCTO-STOCK PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-PRODUCTO-CRITICO PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-CANT-REORDEN PIC Z(5)9.
+       01 WS-HOY PIC 9(8).
+       01 WS-MODO-CALCULO PIC X VALUE "N".
+       01 WS-DIAS-RESTANTES PIC S9(8).
+       01 OPCION PIC 99 VALUE 0.
        01 FILE-STATUS PIC XX.
        01 FIN PIC X VALUE "N".
+       01 WS-EAN-BUSCADO PIC 9(13).
+       01 WS-EAN-ENCONTRADO PIC X VALUE "N".
+       01 WS-VENTAS-STATUS PIC XX.
+       01 WS-HIST-STATUS PIC XX.
+       01 WS-VENTAS-EOF PIC X VALUE "N".
+       01 WS-TOTAL-UNIDADES PIC 9(7) VALUE ZEROES.
+       01 WS-PRODUCTO-ID-BUSCADO PIC 9(6).
+       01 HISTORIAL-ENCABEZADO PIC X(80) VALUE
+           "VENTAS-ID  PRODUCTO-ID  UNIDADES".
+       01 HISTORIAL-DETALLE.
+           05 HI-VENTAS-ID PIC Z(5)9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 HI-PRODUCTO-ID PIC Z(5)9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 HI-UNIDADES PIC ZZ9.
+       01 WS-DIGITO-VERIF PIC 9 VALUE 0.
+           COPY SEGURIDAD.
 
         01 ENCABEZADO.
            05 E-PRODUCTO-ID PIC X(20) VALUE "ID".
@@ -42,6 +149,10 @@
            05 FILLER PIC X(6) VALUE SPACES.
            05 E-PRODUCTO-CRITICO PIC X(20) VALUE "CRITICO".
            05 FILLER PIC X(6) VALUE SPACES.
+           05 E-PRODUCTO-PROVEEDOR PIC X(20) VALUE "PROVEEDOR".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 E-PRODUCTO-UBICACION PIC X(20) VALUE "UBICACION".
+           05 FILLER PIC X(6) VALUE SPACES.
 
        01 IMPRIMIR.
            05 R-PRODUCTO-ID PIC X(20).
@@ -58,7 +169,20 @@
            05 FILLER PIC X(6) VALUE SPACES.
            05 R-PRODUCTO-CRITICO PIC X(20).
            05 FILLER PIC X(6) VALUE SPACES.
+           05 R-PRODUCTO-PROVEEDOR PIC X(20).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 R-PRODUCTO-UBICACION PIC X(20).
+           05 FILLER PIC X(6) VALUE SPACES.
        01 WS-EOF PIC A(1).
+       01 OPCION-MODIFICAR PIC 9.
+       01 CONTINUE-MODIFICAR PIC X VALUE "S".
+       01 NUEVO-PRODUCTO-DESCRIP PIC X(30).
+       01 NUEVO-PRODUCTO-PRECIO PIC 9(5)V99.
+       01 NUEVO-PRODUCTO-STOCK PIC 9(6).
+       01 NUEVO-PRODUCTO-CADUCIDAD PIC 9(8).
+       01 NUEVO-PRODUCTO-CRITICO PIC 9(6).
+       01 NUEVO-PRODUCTO-PROVEEDOR-ID PIC 9(6).
+       01 NUEVO-PRODUCTO-UBICACION PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM UNTIL FIN = "S"
@@ -73,10 +197,16 @@
            DISPLAY "7. PRODUCTOS BAJO MINIMOS - STOCK CRITICOS."
            DISPLAY "8. PRODUCTOS A 30 DIAS DE VENCIMIENTO."
            DISPLAY "9. ALTAS PRODCTOS BATCH DESDE VT-VENTAS-DIARIAS."
+           DISPLAY "10. BUSCAR PRODUCTO POR EAN."
+           DISPLAY "11. HISTORIAL DE VENTAS POR PRODUCTO."
+           DISPLAY "12. REGISTRAR DEVOLUCION DE PRODUCTO."
+           DISPLAY "13. EXPORTAR CATALOGO A CSV."
+           DISPLAY "14. IMPORTAR CATALOGO DESDE CSV."
+           DISPLAY "15. REPORTE DE UBICACION EN DEPOSITO (BIN-GRID)."
            DISPLAY "0. SALIR."
 
                DISPLAY "INGRESE SU OPCION: "
-               ACCEPT OPCION.
+               ACCEPT OPCION
 
             EVALUATE OPCION
                WHEN 1
@@ -87,13 +217,13 @@
                WHEN 2
                    CALL "ALTA-PRODUCTO"
                WHEN 3
-                   DISPLAY "MODIFICAR-PRODUCTO"
+                   PERFORM MODIFICAR-PRODUCTO
                WHEN 4
                    CALL "BAJA-PRODUCTO"
                WHEN 5
                    DISPLAY "MOSTRANDO TODOS LOS PRODUCTOS"
-                   DISPLAY ENCABEZADO.
-                   OPEN  INPUT PRODUCTO.
+                   DISPLAY ENCABEZADO
+                   OPEN  INPUT PRODUCTO
                    PERFORM UNTIL WS-EOF = "S"
 
                    READ PRODUCTO
@@ -108,20 +238,34 @@
                    MOVE PRODUCTO-STOCK TO R-PRODUCTO-STOCK
                    MOVE PRODUCTO-CADUCIDAD TO R-PRODUCTO-CADUCIDAD
                    MOVE PRODUCTO-CRITICO TO R-PRODUCTO-CRITICO
+                   MOVE PRODUCTO-PROVEEDOR-ID TO R-PRODUCTO-PROVEEDOR
+                   MOVE PRODUCTO-UBICACION TO R-PRODUCTO-UBICACION
                    DISPLAY IMPRIMIR
                    END-READ
                    END-PERFORM
 
                    CLOSE PRODUCTO
 
-      *         WHEN 6
-      *             CALL "IMPRIMIR-ARCHIVO-VI-VENTAS"
-      *         WHEN 7
-      *             CALL "PRODUCTOS-STOCK-CRITICO"
-      *         WHEN 8
-      *             CALL "PRODUCTOS-VENCIMIENTO"
-      *         WHEN 9
-      *             CALL "ALTA-PRODUCTOS-BATCH"
+               WHEN 6
+                   PERFORM IMPRIMIR-VENTAS-DIARIAS
+               WHEN 7
+                   PERFORM PRODUCTOS-STOCK-CRITICO
+               WHEN 8
+                   PERFORM PRODUCTOS-VENCIMIENTO
+               WHEN 9
+                   PERFORM ALTA-PRODUCTOS-BATCH
+               WHEN 10
+                   PERFORM BUSCAR-POR-EAN
+               WHEN 11
+                   PERFORM HISTORIAL-VENTAS-PRODUCTO
+               WHEN 12
+                   CALL "ALTA-DEVOLUCION"
+               WHEN 13
+                   CALL "EXPORTAR-CATALOGO"
+               WHEN 14
+                   CALL "IMPORTAR-CATALOGO"
+               WHEN 15
+                   CALL "REPORTE-UBICACIONES"
                WHEN 0
                    MOVE "S" TO FIN
                WHEN OTHER
@@ -130,4 +274,368 @@
            END-PERFORM.
 
             STOP RUN.
+
+      *----------------------- MODIFICAR PRODUCTO ----------------------
+       MODIFICAR-PRODUCTO.
+           MOVE "S" TO CONTINUE-MODIFICAR
+           OPEN I-O PRODUCTO
+           OPEN EXTEND PRODUCTO-AUDITORIA
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT PRODUCTO-AUDITORIA
+           END-IF
+           PERFORM UNTIL CONTINUE-MODIFICAR = "N"
+               DISPLAY "Ingrese el ID del producto a modificar: "
+               ACCEPT PRODUCTO-ID
+
+               READ PRODUCTO
+                   INVALID KEY
+                       DISPLAY "PRODUCTO NO ENCONTRADO."
+                       MOVE "N" TO CONTINUE-MODIFICAR
+                   NOT INVALID KEY
+                       CALL "DigitoC" USING PRODUCTO-ID,
+                           WS-DIGITO-VERIF
+                       IF WS-DIGITO-VERIF NOT = PRODUCTO-CONTROL
+                           DISPLAY "DIGITO DE CONTROL INVALIDO. "
+                           DISPLAY "REGISTRO POSIBLEMENTE CORRUPTO. "
+                           DISPLAY "MODIFICACION CANCELADA."
+                       ELSE
+                           PERFORM MOSTRAR-Y-MODIFICAR
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTO
+           CLOSE PRODUCTO-AUDITORIA.
+
+       MOSTRAR-Y-MODIFICAR.
+           DISPLAY "PRODUCTO ENCONTRADO: "
+           DISPLAY "1. DESCRIPCION: " PRODUCTO-DESCRIP
+           DISPLAY "2. PRECIO: " PRODUCTO-PRECIO
+           DISPLAY "3. STOCK: " PRODUCTO-STOCK
+           DISPLAY "4. CADUCIDAD: " PRODUCTO-CADUCIDAD
+           DISPLAY "5. CRITICO: " PRODUCTO-CRITICO
+           DISPLAY "6. PROVEEDOR: " PRODUCTO-PROVEEDOR-ID
+           DISPLAY "7. UBICACION: " PRODUCTO-UBICACION
+
+           DISPLAY "QUE DESEA MODIFICAR? SELECCIONE NUMERO:"
+           ACCEPT OPCION-MODIFICAR
+
+           EVALUATE OPCION-MODIFICAR
+               WHEN 1
+                   DISPLAY "INGRESE LA NUEVA DESCRIPCION: "
+                   ACCEPT NUEVO-PRODUCTO-DESCRIP
+                   MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
+               WHEN 2
+                   PERFORM VALIDAR-CLAVE-SUPERVISOR
+                   IF OPERADOR-AUTORIZADO
+                       DISPLAY "INGRESE EL NUEVO PRECIO: "
+                       ACCEPT NUEVO-PRODUCTO-PRECIO
+                       MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
+                   ELSE
+                       DISPLAY "CLAVE INCORRECTA. CAMBIO DE PRECIO "
+                       DISPLAY "NO AUTORIZADO."
+                   END-IF
+               WHEN 3
+                   DISPLAY "INGRESE EL NUEVO STOCK: "
+                   ACCEPT NUEVO-PRODUCTO-STOCK
+                   MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
+               WHEN 4
+                   DISPLAY "INGRESE NUEVA CADUCIDAD AAAAMMDD: "
+                   ACCEPT NUEVO-PRODUCTO-CADUCIDAD
+                   MOVE NUEVO-PRODUCTO-CADUCIDAD TO PRODUCTO-CADUCIDAD
+               WHEN 5
+                   DISPLAY "INGRESE NUEVO CRITICO: "
+                   ACCEPT NUEVO-PRODUCTO-CRITICO
+                   MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
+               WHEN 6
+                   DISPLAY "INGRESE NUEVO ID DE PROVEEDOR: "
+                   ACCEPT NUEVO-PRODUCTO-PROVEEDOR-ID
+                   MOVE NUEVO-PRODUCTO-PROVEEDOR-ID TO
+                       PRODUCTO-PROVEEDOR-ID
+               WHEN 7
+                   DISPLAY "INGRESE NUEVA UBICACION: "
+                   ACCEPT NUEVO-PRODUCTO-UBICACION
+                   MOVE NUEVO-PRODUCTO-UBICACION TO PRODUCTO-UBICACION
+               WHEN OTHER
+                   DISPLAY "NUMERO INTRODUCIDO NO VALIDO."
+           END-EVALUATE
+
+           REWRITE PRODUCTO-REGISTRO
+           IF FILE-STATUS = "00"
+               DISPLAY "Producto modificado correctamente."
+               MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+               MOVE "MODIFICAR" TO AUDITORIA-ACCION
+               MOVE "Modificacion de producto" TO AUDITORIA-DETALLE
+               PERFORM GRABAR-AUDITORIA
+           ELSE
+               DISPLAY "Error al modificar. Estado: " FILE-STATUS
+           END-IF
+
+           DISPLAY "DESEA MODIFICAR OTRO PRODUCTO? (S/N): "
+           ACCEPT CONTINUE-MODIFICAR.
+
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
+
+      *----------------------- PRODUCTOS BAJO MINIMOS -------------------
+       PRODUCTOS-STOCK-CRITICO.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PRODUCTO
+           OPEN OUTPUT REPORTE-REORDEN
+           OPEN OUTPUT REPORTE-REORDEN-CSV
+           MOVE REORDEN-ENCABEZADO TO REORDEN-LINEA
+           WRITE REORDEN-LINEA
+           MOVE "ID,DESCRIPCION,STOCK,CRITICO,CANT" TO REORDEN-CSV-LINEA
+           WRITE REORDEN-CSV-LINEA
+           DISPLAY "PRODUCTOS BAJO MINIMOS (STOCK < CRITICO):"
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       IF PRODUCTO-STOCK < PRODUCTO-CRITICO
+                           DISPLAY PRODUCTO-ID "  " PRODUCTO-DESCRIP
+                               "  STOCK: " PRODUCTO-STOCK
+                               "  CRITICO: " PRODUCTO-CRITICO
+                           COMPUTE WS-CANT-REORDEN =
+                               (PRODUCTO-CRITICO * 2) - PRODUCTO-STOCK
+                           MOVE PRODUCTO-ID TO RO-PRODUCTO-ID
+                           MOVE PRODUCTO-DESCRIP TO RO-PRODUCTO-DESCRIP
+                           MOVE PRODUCTO-STOCK TO RO-PRODUCTO-STOCK
+                           MOVE PRODUCTO-CRITICO TO RO-PRODUCTO-CRITICO
+                           MOVE WS-CANT-REORDEN TO RO-CANT-REORDEN
+                           MOVE REORDEN-DETALLE TO REORDEN-LINEA
+                           WRITE REORDEN-LINEA
+                           STRING PRODUCTO-ID DELIMITED BY SIZE
+                               "," PRODUCTO-DESCRIP DELIMITED BY "  "
+                               "," PRODUCTO-STOCK DELIMITED BY SIZE
+                               "," PRODUCTO-CRITICO DELIMITED BY SIZE
+                               "," WS-CANT-REORDEN DELIMITED BY SIZE
+                               INTO REORDEN-CSV-LINEA
+                           WRITE REORDEN-CSV-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTO
+           CLOSE REPORTE-REORDEN
+           CLOSE REPORTE-REORDEN-CSV.
+
+      *----------------------- PRODUCTOS A VENCER ------------------------
+       PRODUCTOS-VENCIMIENTO.
+           MOVE "N" TO WS-EOF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY
+           OPEN INPUT PRODUCTO
+           OPEN OUTPUT REPORTE-VENCIMIENTO-CSV
+           MOVE "ID,DESCRIPCION,CADUCIDAD,DIAS_RESTANTES" TO
+               VENC-CSV-LINEA
+           WRITE VENC-CSV-LINEA
+           DISPLAY "PRODUCTOS A 30 DIAS DE VENCIMIENTO:"
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       CALL "dia-fechas" USING WS-HOY,
+                           PRODUCTO-CADUCIDAD, WS-MODO-CALCULO,
+                           WS-DIAS-RESTANTES
+                       IF WS-DIAS-RESTANTES >= 0 AND
+                          WS-DIAS-RESTANTES <= 30
+                           DISPLAY PRODUCTO-ID "  " PRODUCTO-DESCRIP
+                               "  CADUCIDAD: " PRODUCTO-CADUCIDAD
+                               "  DIAS: " WS-DIAS-RESTANTES
+                           STRING PRODUCTO-ID DELIMITED BY SIZE
+                               "," PRODUCTO-DESCRIP DELIMITED BY "  "
+                               "," PRODUCTO-CADUCIDAD DELIMITED BY SIZE
+                               "," WS-DIAS-RESTANTES DELIMITED BY SIZE
+                               INTO VENC-CSV-LINEA
+                           WRITE VENC-CSV-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTO
+           CLOSE REPORTE-VENCIMIENTO-CSV.
+
+      *----------------------- ALTAS BATCH DESDE VENTAS ------------------
+      *    Comparte el mismo ACTUALIZAR-VENTAS.ckp que ACTUALIZAR-VENTAS,
+      *    para que una venta ya aplicada por uno de los dos caminos
+      *    (esta opcion de menu o el batch nocturno) no vuelva a
+      *    descontarse del stock cuando se ejecuta el otro.
+       ALTA-PRODUCTOS-BATCH.
+           MOVE "N" TO WS-EOF
+           PERFORM LEER-CHECKPOINT-BATCH
+           OPEN INPUT VENTAS-DIARIAS
+           IF VD-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir ventas-diarias.dat. Estado: "
+                   VD-FILE-STATUS
+           ELSE
+               OPEN I-O PRODUCTO
+               IF WS-REGISTROS-A-SALTAR > 0
+                   DISPLAY "Reanudando tras el registro "
+                       WS-REGISTROS-A-SALTAR " del checkpoint anterior."
+                   PERFORM SALTAR-REGISTROS-BATCH
+               END-IF
+               PERFORM UNTIL WS-EOF = "S"
+                   READ VENTAS-DIARIAS
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           PERFORM APLICAR-VENTA-BATCH
+                           ADD 1 TO WS-REGISTROS-PROCESADOS
+                           PERFORM GRABAR-CHECKPOINT-BATCH
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCTO
+               CLOSE VENTAS-DIARIAS
+               DISPLAY "Batch de ventas diarias aplicado a stock."
+           END-IF.
+
+       LEER-CHECKPOINT-BATCH.
+           MOVE 0 TO WS-REGISTROS-A-SALTAR
+           OPEN INPUT CHECKPOINT
+           IF WS-CKP-STATUS = "00"
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CKP-REGISTROS-PROCESADOS
+                           TO WS-REGISTROS-A-SALTAR
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF
+           MOVE WS-REGISTROS-A-SALTAR TO WS-REGISTROS-PROCESADOS.
+
+       SALTAR-REGISTROS-BATCH.
+           PERFORM WS-REGISTROS-A-SALTAR TIMES
+               READ VENTAS-DIARIAS
+                   AT END
+                       MOVE "S" TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       GRABAR-CHECKPOINT-BATCH.
+           OPEN OUTPUT CHECKPOINT
+           MOVE WS-REGISTROS-PROCESADOS TO CKP-REGISTROS-PROCESADOS
+           WRITE CKP-REGISTRO
+           CLOSE CHECKPOINT.
+
+       APLICAR-VENTA-BATCH.
+           MOVE VD-PRODUCTO-ID TO PRODUCTO-ID
+           READ PRODUCTO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado: " VD-PRODUCTO-ID
+               NOT INVALID KEY
+                   IF VD-UNIDADES-VENDIDAS > PRODUCTO-STOCK
+                       MOVE 0 TO PRODUCTO-STOCK
+                   ELSE
+                       SUBTRACT VD-UNIDADES-VENDIDAS FROM PRODUCTO-STOCK
+                   END-IF
+                   REWRITE PRODUCTO-REGISTRO
+           END-READ.
+
+      *----------------------- BUSCAR POR EAN -----------------------------
+       BUSCAR-POR-EAN.
+           MOVE "N" TO WS-EOF
+           MOVE "N" TO WS-EAN-ENCONTRADO
+           DISPLAY "Ingrese el codigo EAN a buscar: "
+           ACCEPT WS-EAN-BUSCADO
+           OPEN INPUT PRODUCTO
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       IF PRODUCTO-EAN = WS-EAN-BUSCADO
+                           MOVE "S" TO WS-EAN-ENCONTRADO
+                           MOVE "S" TO WS-EOF
+                           DISPLAY "PRODUCTO ENCONTRADO: "
+                           DISPLAY "ID..........: " PRODUCTO-ID
+                           DISPLAY "Descripcion.: " PRODUCTO-DESCRIP
+                           DISPLAY "Precio......: " PRODUCTO-PRECIO
+                           DISPLAY "Stock.......: " PRODUCTO-STOCK
+                           DISPLAY "EAN.........: " PRODUCTO-EAN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTO
+           IF WS-EAN-ENCONTRADO = "N"
+               DISPLAY "NO EXISTE PRODUCTO CON ESE CODIGO EAN."
+           END-IF.
+
+      *----------------------- HISTORIAL DE VENTAS -----------------------
+       HISTORIAL-VENTAS-PRODUCTO.
+           MOVE "N" TO WS-VENTAS-EOF
+           MOVE ZEROES TO WS-TOTAL-UNIDADES
+           DISPLAY "Ingrese el ID del producto: "
+           ACCEPT WS-PRODUCTO-ID-BUSCADO
+           MOVE WS-PRODUCTO-ID-BUSCADO TO VE-PRODUCTO-ID
+           OPEN INPUT VENTAS
+           IF WS-VENTAS-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir VENTAS-INDEXADO.dat. Estado: "
+                   WS-VENTAS-STATUS
+           ELSE
+               OPEN OUTPUT REPORTE-HISTORIAL
+               MOVE HISTORIAL-ENCABEZADO TO HISTORIAL-LINEA
+               WRITE HISTORIAL-LINEA
+               DISPLAY HISTORIAL-ENCABEZADO
+               START VENTAS KEY IS EQUAL VE-PRODUCTO-ID
+                   INVALID KEY
+                       MOVE "S" TO WS-VENTAS-EOF
+                       DISPLAY "NO HAY VENTAS PARA ESE PRODUCTO."
+               END-START
+               PERFORM UNTIL WS-VENTAS-EOF = "S"
+                   READ VENTAS NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-VENTAS-EOF
+                       NOT AT END
+                           IF VE-PRODUCTO-ID NOT =
+                              WS-PRODUCTO-ID-BUSCADO
+                               MOVE "S" TO WS-VENTAS-EOF
+                           ELSE
+                               MOVE VENTAS-ID TO HI-VENTAS-ID
+                               MOVE VE-PRODUCTO-ID TO HI-PRODUCTO-ID
+                               MOVE UNIDADES TO HI-UNIDADES
+                               DISPLAY HISTORIAL-DETALLE
+                               MOVE HISTORIAL-DETALLE TO HISTORIAL-LINEA
+                               WRITE HISTORIAL-LINEA
+                               ADD UNIDADES TO WS-TOTAL-UNIDADES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY "TOTAL UNIDADES VENDIDAS: " WS-TOTAL-UNIDADES
+               CLOSE REPORTE-HISTORIAL
+           END-IF
+           CLOSE VENTAS.
+
+      *----------------------- CLAVE DE SUPERVISOR ------------------------
+       VALIDAR-CLAVE-SUPERVISOR.
+           DISPLAY "OPERACION RESTRINGIDA. INGRESE CLAVE DE "
+           DISPLAY "SUPERVISOR: "
+           ACCEPT WS-CLAVE-INGRESADA
+           IF WS-CLAVE-INGRESADA = CLAVE-SUPERVISOR
+               MOVE "S" TO WS-OPERADOR-AUTORIZADO
+           ELSE
+               MOVE "N" TO WS-OPERADOR-AUTORIZADO
+           END-IF.
+
+      *----------------------- IMPRIMIR VENTAS DIARIAS ------------------
+       IMPRIMIR-VENTAS-DIARIAS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT VENTAS-DIARIAS
+           IF VD-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir ventas-diarias.dat. Estado: "
+                   VD-FILE-STATUS
+           ELSE
+               DISPLAY "PRODUCTO-ID          UNIDADES-VENDIDAS"
+               PERFORM UNTIL WS-EOF = "S"
+                   READ VENTAS-DIARIAS
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           DISPLAY VD-PRODUCTO-ID "          "
+                               VD-UNIDADES-VENDIDAS
+                   END-READ
+               END-PERFORM
+               CLOSE VENTAS-DIARIAS
+           END-IF.
+
        END PROGRAM GESTION-STOCK.
