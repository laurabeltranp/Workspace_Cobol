@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCAR-UN-PRODUCTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTO-ID
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCTO.
+           COPY PRODFLT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRODUCTO-STATUS PIC XX.
+       01 SINO PIC X VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PRODUCTO
+           IF WS-PRODUCTO-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir producto.dat. Estado: "
+                   WS-PRODUCTO-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL SINO NOT = 'S'
+               DISPLAY "Ingrese el ID del producto a consultar: "
+               ACCEPT PRODUCTO-ID
+               READ PRODUCTO
+                   INVALID KEY
+                       DISPLAY "PRODUCTO NO ENCONTRADO."
+                   NOT INVALID KEY
+                       DISPLAY "PRODUCTO ENCONTRADO: "
+                       DISPLAY "ID..........: " PRODUCTO-ID
+                       DISPLAY "Descripcion.: " PRODUCTO-DESCRIP
+                       DISPLAY "Precio......: " PRODUCTO-PRECIO
+                       DISPLAY "Stock.......: " PRODUCTO-STOCK
+                       DISPLAY "Caducidad...: " PRODUCTO-CADUCIDAD
+                       DISPLAY "Critico.....: " PRODUCTO-CRITICO
+                       DISPLAY "Proveedor...: " PRODUCTO-PROVEEDOR-ID
+                       DISPLAY "Ubicacion...: " PRODUCTO-UBICACION
+                       DISPLAY "EAN.........: " PRODUCTO-EAN
+               END-READ
+
+               DISPLAY "Desea consultar otro producto? (S/N): "
+               ACCEPT SINO
+           END-PERFORM.
+
+           CLOSE PRODUCTO.
+           STOP RUN.
+
+       END PROGRAM BUSCAR-UN-PRODUCTO.
