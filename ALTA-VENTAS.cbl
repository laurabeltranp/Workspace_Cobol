@@ -7,22 +7,48 @@
            SELECT VENTAS
                ASSIGN TO "VENTAS-INDEXADO.dat"
                ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS VENTAS-ID
-               ALTERNATE RECORD KEY IS PRODUCTO-ID WITH DUPLICATES
+               ALTERNATE RECORD KEY IS VE-PRODUCTO-ID WITH DUPLICATES
                FILE STATUS IS WS-VENTAS-STATUS.
 
+           SELECT VENTAS-DIARIAS
+               ASSIGN TO "ventas-diarias.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VD-STATUS.
+
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PRODUCTO-ID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD VENTAS.
        01 VENTAS-REGISTRO.
            03 VENTAS-ID PIC 9(6).        *> Nuevo campo de clave única
-           03 PRODUCTO-ID PIC 9(6).
+           03 VE-PRODUCTO-ID PIC 9(6).
            03 UNIDADES PIC 9(3).
 
+       FD VENTAS-DIARIAS.
+       01 VENTAS-DIARIAS-REGISTRO.
+           03 VD-PRODUCTO-ID PIC 9(6).
+           03 VD-UNIDADES-VENDIDAS PIC 9(3).
+
+       FD PRODUCTO.
+           COPY PRODFLT.
+
        WORKING-STORAGE SECTION.
        01 WS-VENTAS-STATUS PIC XX.
+       01 WS-VD-STATUS PIC XX.
+       01 WS-PRODUCTO-STATUS PIC XX.
        01 SINO PIC X VALUE 'S'.
        01 VENTAS-ID-CONTADOR PIC 9(6) VALUE 1.  *> Contador para generar VENTAS-ID único
+       01 WS-VENTAS-EOF PIC X VALUE 'N'.
+       01 WS-VENTA-VALIDA PIC X VALUE 'N'.
+       01 WS-CAMPO-OK PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
            OPEN I-O VENTAS.
@@ -33,23 +59,84 @@
                OPEN I-O VENTAS
            END-IF
 
+           IF WS-VENTAS-STATUS NOT = "00"
+               DISPLAY "Error al abrir el archivo de ventas. Estado: "
+                   WS-VENTAS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND VENTAS-DIARIAS
+           IF WS-VD-STATUS = "35"
+               OPEN OUTPUT VENTAS-DIARIAS
+               CLOSE VENTAS-DIARIAS
+               OPEN EXTEND VENTAS-DIARIAS
+           END-IF
+
+           OPEN I-O PRODUCTO
+           IF WS-PRODUCTO-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir producto.dat. Estado: "
+                   WS-PRODUCTO-STATUS
+               STOP RUN
+           END-IF
+
+      *> Recuperar el último VENTAS-ID usado para que el contador
+      *> siga siendo único entre ejecuciones del programa.
+           MOVE 0 TO VENTAS-ID-CONTADOR
+           PERFORM UNTIL WS-VENTAS-EOF = 'S'
+               READ VENTAS NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-VENTAS-EOF
+                   NOT AT END
+                       MOVE VENTAS-ID TO VENTAS-ID-CONTADOR
+               END-READ
+           END-PERFORM
+           ADD 1 TO VENTAS-ID-CONTADOR
+
            PERFORM UNTIL SINO NOT = 'S'
                MOVE VENTAS-ID-CONTADOR TO VENTAS-ID
 
-               DISPLAY "Ingrese el ID del producto: "
-               ACCEPT PRODUCTO-ID
+               MOVE 'N' TO WS-CAMPO-OK
+               PERFORM UNTIL WS-CAMPO-OK = 'S'
+                   DISPLAY "Ingrese el ID del producto: "
+                   ACCEPT VE-PRODUCTO-ID
+                   IF VE-PRODUCTO-ID NOT NUMERIC OR VE-PRODUCTO-ID = 0
+                       DISPLAY "ID DE PRODUCTO INVALIDO."
+                   ELSE
+                       MOVE 'S' TO WS-CAMPO-OK
+                   END-IF
+               END-PERFORM
 
-               DISPLAY "Ingrese las unidades vendidas: "
-               ACCEPT UNIDADES
+               MOVE 'N' TO WS-CAMPO-OK
+               PERFORM UNTIL WS-CAMPO-OK = 'S'
+                   DISPLAY "Ingrese las unidades vendidas: "
+                   ACCEPT UNIDADES
+                   IF UNIDADES NOT NUMERIC OR UNIDADES = 0
+                       DISPLAY "CANTIDAD DE UNIDADES INVALIDA."
+                   ELSE
+                       MOVE 'S' TO WS-CAMPO-OK
+                   END-IF
+               END-PERFORM
 
-               WRITE VENTAS-REGISTRO INVALID KEY
-                   DISPLAY "Error al registrar la venta. Estado: "
-                   WS-VENTAS-STATUS
-               END-WRITE
+               PERFORM VALIDAR-VENTA
+
+               IF WS-VENTA-VALIDA = "S"
+                   WRITE VENTAS-REGISTRO INVALID KEY
+                       DISPLAY "Error al registrar la venta. Estado: "
+                       WS-VENTAS-STATUS
+                   END-WRITE
 
-               IF WS-VENTAS-STATUS = "00"
-                   DISPLAY "Venta registrada correctamente."
-                   ADD 1 TO VENTAS-ID-CONTADOR   *> Incrementar contador para la siguiente venta
+                   IF WS-VENTAS-STATUS = "00"
+                       DISPLAY "Venta registrada correctamente."
+      *> El descuento de PRODUCTO-STOCK NO se aplica aqui: lo hace el
+      *> batch de fin de dia (ACTUALIZAR-VENTAS / opcion 9 de
+      *> GESTION-STOCK) a partir de ventas-diarias.dat, para que cada
+      *> venta se descuente del stock una sola vez.
+                       ADD 1 TO VENTAS-ID-CONTADOR   *> Incrementar contador para la siguiente venta
+
+                       MOVE VE-PRODUCTO-ID TO VD-PRODUCTO-ID
+                       MOVE UNIDADES TO VD-UNIDADES-VENDIDAS
+                       WRITE VENTAS-DIARIAS-REGISTRO
+                   END-IF
                END-IF
 
                DISPLAY "¿Desea registrar otra venta? (S/N): "
@@ -57,4 +144,21 @@
            END-PERFORM.
 
            CLOSE VENTAS.
+           CLOSE VENTAS-DIARIAS.
+           CLOSE PRODUCTO.
            STOP RUN.
+
+       VALIDAR-VENTA.
+           MOVE 'N' TO WS-VENTA-VALIDA
+           MOVE VE-PRODUCTO-ID TO PRODUCTO-ID
+           READ PRODUCTO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado: " VE-PRODUCTO-ID
+               NOT INVALID KEY
+                   IF UNIDADES > PRODUCTO-STOCK
+                       DISPLAY "Stock insuficiente. Stock actual: "
+                           PRODUCTO-STOCK
+                   ELSE
+                       MOVE 'S' TO WS-VENTA-VALIDA
+                   END-IF
+           END-READ.
