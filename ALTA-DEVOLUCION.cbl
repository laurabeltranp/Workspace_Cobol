@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-DEVOLUCION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEVOLUCIONES
+               ASSIGN TO "DEVOLUCIONES-INDEXADO.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEVOLUCION-ID
+               ALTERNATE RECORD KEY IS DV-PRODUCTO-ID WITH DUPLICATES
+               FILE STATUS IS WS-DEVOL-STATUS.
+
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTO-ID
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEVOLUCIONES.
+       01 DEVOLUCION-REGISTRO.
+           03 DEVOLUCION-ID PIC 9(6).
+           03 DV-PRODUCTO-ID PIC 9(6).
+           03 DV-UNIDADES PIC 9(3).
+           03 DV-FECHA PIC 9(8).
+           03 DV-MOTIVO PIC X(30).
+
+       FD PRODUCTO.
+           COPY PRODFLT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-DEVOL-STATUS PIC XX.
+       01 WS-PRODUCTO-STATUS PIC XX.
+       01 SINO PIC X VALUE 'S'.
+       01 DEVOLUCION-ID-CONTADOR PIC 9(6) VALUE 1.
+       01 WS-DEVOL-EOF PIC X VALUE 'N'.
+       01 WS-DEVOL-VALIDA PIC X VALUE 'N'.
+       01 WS-CAMPO-OK PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           OPEN I-O DEVOLUCIONES.
+           IF WS-DEVOL-STATUS = "35"
+               DISPLAY "Archivo de devoluciones no encontrado, se crea."
+               OPEN OUTPUT DEVOLUCIONES
+               CLOSE DEVOLUCIONES
+               OPEN I-O DEVOLUCIONES
+           END-IF
+
+           IF WS-DEVOL-STATUS NOT = "00"
+               DISPLAY "Error al abrir devoluciones. Estado: "
+                   WS-DEVOL-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN I-O PRODUCTO
+           IF WS-PRODUCTO-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir producto.dat. Estado: "
+                   WS-PRODUCTO-STATUS
+               STOP RUN
+           END-IF
+
+      *> Recuperar el ultimo DEVOLUCION-ID usado para que el contador
+      *> siga siendo unico entre ejecuciones del programa.
+           MOVE 0 TO DEVOLUCION-ID-CONTADOR
+           PERFORM UNTIL WS-DEVOL-EOF = 'S'
+               READ DEVOLUCIONES NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-DEVOL-EOF
+                   NOT AT END
+                       MOVE DEVOLUCION-ID TO DEVOLUCION-ID-CONTADOR
+               END-READ
+           END-PERFORM
+           ADD 1 TO DEVOLUCION-ID-CONTADOR
+
+           PERFORM UNTIL SINO NOT = 'S'
+               MOVE DEVOLUCION-ID-CONTADOR TO DEVOLUCION-ID
+
+               MOVE 'N' TO WS-CAMPO-OK
+               PERFORM UNTIL WS-CAMPO-OK = 'S'
+                   DISPLAY "Ingrese el ID del producto devuelto: "
+                   ACCEPT DV-PRODUCTO-ID
+                   IF DV-PRODUCTO-ID NOT NUMERIC OR
+                      DV-PRODUCTO-ID = 0
+                       DISPLAY "ID DE PRODUCTO INVALIDO."
+                   ELSE
+                       MOVE 'S' TO WS-CAMPO-OK
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO WS-CAMPO-OK
+               PERFORM UNTIL WS-CAMPO-OK = 'S'
+                   DISPLAY "Ingrese las unidades devueltas: "
+                   ACCEPT DV-UNIDADES
+                   IF DV-UNIDADES NOT NUMERIC OR DV-UNIDADES = 0
+                       DISPLAY "CANTIDAD DE UNIDADES INVALIDA."
+                   ELSE
+                       MOVE 'S' TO WS-CAMPO-OK
+                   END-IF
+               END-PERFORM
+
+               DISPLAY "Ingrese el motivo de la devolucion: "
+               ACCEPT DV-MOTIVO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO DV-FECHA
+
+               PERFORM VALIDAR-DEVOLUCION
+
+               IF WS-DEVOL-VALIDA = "S"
+                   WRITE DEVOLUCION-REGISTRO INVALID KEY
+                       DISPLAY "Error al registrar la devolucion. "
+                       DISPLAY "Estado: " WS-DEVOL-STATUS
+                   END-WRITE
+
+                   IF WS-DEVOL-STATUS = "00"
+                       DISPLAY "Devolucion registrada correctamente."
+                       ADD DV-UNIDADES TO PRODUCTO-STOCK
+                       REWRITE PRODUCTO-REGISTRO
+                       ADD 1 TO DEVOLUCION-ID-CONTADOR
+                   END-IF
+               END-IF
+
+               DISPLAY "Desea registrar otra devolucion? (S/N): "
+               ACCEPT SINO
+           END-PERFORM.
+
+           CLOSE DEVOLUCIONES.
+           CLOSE PRODUCTO.
+           STOP RUN.
+
+       VALIDAR-DEVOLUCION.
+           MOVE 'N' TO WS-DEVOL-VALIDA
+           MOVE DV-PRODUCTO-ID TO PRODUCTO-ID
+           READ PRODUCTO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado: " DV-PRODUCTO-ID
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-DEVOL-VALIDA
+           END-READ.
+
+       END PROGRAM ALTA-DEVOLUCION.
