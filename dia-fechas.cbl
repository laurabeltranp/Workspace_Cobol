@@ -1,11 +1,13 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Calcula los dias transcurridos entre dos fechas
+      *          AAAAMMDD. Se invoca por CALL para obtener los dias
+      *          restantes hasta el vencimiento de un producto.
       * Tectonics: cobc
       ******************************************************************
               IDENTIFICATION DIVISION.
-       PROGRAM-ID. dif-fechas.
+       PROGRAM-ID. dia-fechas.
        ENVIRONMENT DIVISIOn.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -32,22 +34,40 @@
         77 AUX-MES PIC 99 VALUE ZEROES.
         77 AUX PIC 9(8).
         77 CANT-DIAS PIC s9(8) VALUE ZEROES.
+        77 WS-REF-LUNES PIC 9(7) VALUE ZEROES.
+        77 WS-DOW PIC 9 VALUE 1.
+        77 WS-INVERTIDO PIC X VALUE "N".
 
+       LINKAGE SECTION.
+       01 LK-FECHA-INICIO PIC 9(8).
+       01 LK-FECHA-FIN PIC 9(8).
+       01 LK-MODO-CALCULO PIC X.
+           88 LK-DIAS-HABILES VALUE "H".
+           88 LK-DIAS-NATURALES VALUE "N".
+       01 LK-DIAS-RESTANTES PIC S9(8).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-FECHA-INICIO, LK-FECHA-FIN,
+               LK-MODO-CALCULO, LK-DIAS-RESTANTES.
 
-            DISPLAY "FECHA1"
-            ACCEPT F1.
-            DISPLAY "FECHA2"
-            ACCEPT f2.
+            MOVE ZEROES TO CANT-DIAS
+            MOVE "N" TO WS-INVERTIDO
+            MOVE LK-FECHA-INICIO TO F1
+            MOVE LK-FECHA-FIN TO F2
 
-            IF F1> F2
-                MOVE F1 TO AUX-MES
+            IF F1 > F2
+                MOVE "S" TO WS-INVERTIDO
+                MOVE F1 TO AUX
                 MOVE F2 TO F1
                 MOVE AUX TO F2
                END-IF
       *PARA GUARDAR ALGO EN UN CAMPO TENGO QUE GUARDARLO EN UN AUXILIAR
 
+      * 03/01/2000 fue lunes; se usa como referencia para el dia
+      * de la semana cuando se pide el modo de dias habiles.
+           COMPUTE WS-REF-LUNES = FUNCTION INTEGER-OF-DATE(20000103)
+           COMPUTE WS-DOW = FUNCTION MOD(
+               FUNCTION INTEGER-OF-DATE(F1) - WS-REF-LUNES, 7) + 1
+
            PERFORM CONTROL-BISIESTO.
            IF FECHA1 NOT = 0 AND FECHA2 NOT = 0
                PERFORM R-PERFORM UNTIL FECHA1 = FECHA2
@@ -56,7 +76,17 @@
               GO TO FIN.
            R-PERFORM.
                ADD 1 TO DD1
-               ADD 1 TO cant-dias
+               ADD 1 TO WS-DOW
+               IF WS-DOW > 7
+                   MOVE 1 TO WS-DOW
+               END-IF
+               IF LK-DIAS-HABILES
+                   IF WS-DOW < 6
+                       ADD 1 TO CANT-DIAS
+                   END-IF
+               ELSE
+                   ADD 1 TO CANT-DIAS
+               END-IF
                IF DD1> DIA-MES (MM1)
                MOVE 1 TO DD1
                ADD 1 TO MM1
@@ -71,5 +101,9 @@
                    ELSE MOVE 29 TO DIA-MES (2)
                    END-IF.
                    FIN.
-                   DISPLAY "CANT-DIAS" CANT-DIAS.
+                   IF WS-INVERTIDO = "S"
+                       COMPUTE LK-DIAS-RESTANTES = 0 - CANT-DIAS
+                   ELSE
+                       MOVE CANT-DIAS TO LK-DIAS-RESTANTES
+                   END-IF.
                EXIT PROGRAM.
