@@ -15,29 +15,32 @@
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT PRODUCTO-AUDITORIA
+               ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-           05 PRODUCTO-ID PIC 9(6).
-           05 PRODUCTO-CONTROL PIC 9.
-           05 PRODUCTO-DESCRIP PIC X(30).
-           05 PRODUCTO-PRECIO PIC 9(5)V99.
-           05 PRODUCTO-STOCK PIC 9(6).
-           05 PRODUCTO-CADUCIDAD PIC 9(8).
-           05 PRODUCTO-CRITICO PIC 9(6).
-           05 PRODUCTO-ALTA PIC 9(8).
+           COPY PRODIDX.
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
        01 WS-ERROR-FLAG PIC A VALUE 'N'.
+       01 WS-CAMPO-OK PIC A VALUE 'N'.
+       01 WS-CONFIRMA PIC A VALUE 'N'.
        01 SINO PIC A VALUE 'S'.
        01 DIGITO PIC 9 VALUE 0.
 
       * Campos temporales para nueva entrada
        01 NUEVO-PRODUCTO-ID PIC 9(6).
        01 NUEVO-PRODUCTO-DESCRIP PIC X(30).
-       01 NUEVO-PRODUCTO-PRECIO PIC 9(5)V99.
+       01 NUEVO-PRODUCTO-PRECIO PIC 9(4)V99.
        01 NUEVO-PRODUCTO-STOCK PIC 9(6).
        01 NUEVO-PRODUCTO-CAD-AAAA PIC 9(4).
        01 NUEVO-PRODUCTO-CAD-MM PIC 9(2).
@@ -46,6 +49,9 @@
        01 NUEVO-PRODUCTO-ALTA-AAAA PIC 9(4).
        01 NUEVO-PRODUCTO-ALTA-MM PIC 9(2).
        01 NUEVO-PRODUCTO-ALTA-DD PIC 9(2).
+       01 NUEVO-PRODUCTO-PROVEEDOR-ID PIC 9(6).
+       01 NUEVO-PRODUCTO-UBICACION PIC X(10).
+       01 NUEVO-PRODUCTO-EAN PIC 9(13).
 
        PROCEDURE DIVISION.
            OPEN I-O PRODUCTO.
@@ -63,125 +69,232 @@
                STOP RUN
            END-IF
 
-           PERFORM UNTIL SINO NOT = "S"
-               MOVE 'N' TO WS-ERROR-FLAG
-
-               DISPLAY "Ingrese el ID del producto: "
-               ACCEPT NUEVO-PRODUCTO-ID
+           OPEN EXTEND PRODUCTO-AUDITORIA
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT PRODUCTO-AUDITORIA
+           END-IF
 
-               IF NUEVO-PRODUCTO-ID NOT NUMERIC
-                   DISPLAY "Error: ID debe ser numérico."
-                   MOVE 'S' TO WS-ERROR-FLAG
-               END-IF
+           PERFORM UNTIL SINO NOT = "S"
+               MOVE 'N' TO WS-CAMPO-OK
+               PERFORM UNTIL WS-CAMPO-OK = 'S'
+                   DISPLAY "Ingrese el ID del producto: "
+                   ACCEPT NUEVO-PRODUCTO-ID
+                   IF NUEVO-PRODUCTO-ID NOT NUMERIC
+                       DISPLAY "Error: ID debe ser numérico."
+                   ELSE
+                       MOVE 'S' TO WS-CAMPO-OK
+                   END-IF
+               END-PERFORM
 
                MOVE NUEVO-PRODUCTO-ID TO PRODUCTO-ID
                READ PRODUCTO
                    INVALID KEY
-                       DISPLAY "Ingrese descripción del producto: "
-                       ACCEPT NUEVO-PRODUCTO-DESCRIP
-                       IF NUEVO-PRODUCTO-DESCRIP NOT ALPHABETIC
-                           DISPLAY "Error: Descripción solo  letras."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese descripción del producto: "
+                           ACCEPT NUEVO-PRODUCTO-DESCRIP
+                           IF NUEVO-PRODUCTO-DESCRIP = SPACES
+                              DISPLAY "Error: la descripción no puede
+      -                       " estar vacía."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el precio del producto: "
-                       ACCEPT NUEVO-PRODUCTO-PRECIO
-                       IF NUEVO-PRODUCTO-PRECIO NOT NUMERIC
-                           DISPLAY "Error: Precio numérico y decimal."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el precio del producto: "
+                           ACCEPT NUEVO-PRODUCTO-PRECIO
+                           IF NUEVO-PRODUCTO-PRECIO NOT NUMERIC
+       DISPLAY "Error: Precio numérico y decimal."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el STOCK del producto: "
-                       ACCEPT NUEVO-PRODUCTO-STOCK
-                       IF NUEVO-PRODUCTO-STOCK NOT NUMERIC
-                           DISPLAY "Error: Stock debe ser numérico."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el STOCK del producto: "
+                           ACCEPT NUEVO-PRODUCTO-STOCK
+                           IF NUEVO-PRODUCTO-STOCK NOT NUMERIC
+       DISPLAY "Error: Stock debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el año de caducidad producto:"
-                       ACCEPT NUEVO-PRODUCTO-CAD-AAAA
-                       IF NUEVO-PRODUCTO-CAD-AAAA NOT NUMERIC OR
-                          NUEVO-PRODUCTO-CAD-AAAA < 2022 OR
-                          NUEVO-PRODUCTO-CAD-AAAA > 2100
-                           DISPLAY "Error: Año entre 2022 y 2100."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese el año de caducidad producto:"
+                           ACCEPT NUEVO-PRODUCTO-CAD-AAAA
+                           IF NUEVO-PRODUCTO-CAD-AAAA NOT NUMERIC OR
+                              NUEVO-PRODUCTO-CAD-AAAA < 2022 OR
+                              NUEVO-PRODUCTO-CAD-AAAA > 2100
+                               DISPLAY "Error: Año entre 2022 y 2100."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el mes  caducidad del producto:"
-                       ACCEPT NUEVO-PRODUCTO-CAD-MM
-                       IF NUEVO-PRODUCTO-CAD-MM NOT NUMERIC OR
-                          NUEVO-PRODUCTO-CAD-MM < 1 OR
-                          NUEVO-PRODUCTO-CAD-MM > 12
-                           DISPLAY "Error: Mes  entre 01 y 12."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese el mes caducidad del producto:"
+                           ACCEPT NUEVO-PRODUCTO-CAD-MM
+                           IF NUEVO-PRODUCTO-CAD-MM NOT NUMERIC OR
+                              NUEVO-PRODUCTO-CAD-MM < 1 OR
+                              NUEVO-PRODUCTO-CAD-MM > 12
+                               DISPLAY "Error: Mes entre 01 y 12."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el día  caducidad del producto:"
-                       ACCEPT NUEVO-PRODUCTO-CAD-DD
-                       IF NUEVO-PRODUCTO-CAD-DD NOT NUMERIC OR
-                          NUEVO-PRODUCTO-CAD-DD < 1 OR
-                          NUEVO-PRODUCTO-CAD-DD > 31
-                           DISPLAY "Error: Día  entre 01 y 31."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese el día caducidad del producto:"
+                           ACCEPT NUEVO-PRODUCTO-CAD-DD
+                           IF NUEVO-PRODUCTO-CAD-DD NOT NUMERIC OR
+                              NUEVO-PRODUCTO-CAD-DD < 1 OR
+                              NUEVO-PRODUCTO-CAD-DD > 31
+                               DISPLAY "Error: Día entre 01 y 31."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el CRITICO del producto: "
-                       ACCEPT NUEVO-PRODUCTO-CRITICO
-                       IF NUEVO-PRODUCTO-CRITICO NOT NUMERIC
-                           DISPLAY "Error: Crítico debe ser numérico."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el CRITICO del producto: "
+                           ACCEPT NUEVO-PRODUCTO-CRITICO
+                           IF NUEVO-PRODUCTO-CRITICO NOT NUMERIC
+       DISPLAY "Error: Crítico debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el año de alta del producto: "
-                       ACCEPT NUEVO-PRODUCTO-ALTA-AAAA
-                       IF NUEVO-PRODUCTO-ALTA-AAAA NOT NUMERIC OR
-                          NUEVO-PRODUCTO-ALTA-AAAA < 2022 OR
-                          NUEVO-PRODUCTO-ALTA-AAAA > 2100
-                           DISPLAY "Error: Año entre 2022 y 2100."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese el año de alta del producto: "
+                           ACCEPT NUEVO-PRODUCTO-ALTA-AAAA
+                           IF NUEVO-PRODUCTO-ALTA-AAAA NOT NUMERIC OR
+                              NUEVO-PRODUCTO-ALTA-AAAA < 2022 OR
+                              NUEVO-PRODUCTO-ALTA-AAAA > 2100
+                               DISPLAY "Error: Año entre 2022 y 2100."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el mes de alta del producto: "
-                       ACCEPT NUEVO-PRODUCTO-ALTA-MM
-                       IF NUEVO-PRODUCTO-ALTA-MM NOT NUMERIC OR
-                          NUEVO-PRODUCTO-ALTA-MM < 1 OR
-                          NUEVO-PRODUCTO-ALTA-MM > 12
-                           DISPLAY "Error: Mes entre 01 y 12."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese el mes de alta del producto: "
+                           ACCEPT NUEVO-PRODUCTO-ALTA-MM
+                           IF NUEVO-PRODUCTO-ALTA-MM NOT NUMERIC OR
+                              NUEVO-PRODUCTO-ALTA-MM < 1 OR
+                              NUEVO-PRODUCTO-ALTA-MM > 12
+                               DISPLAY "Error: Mes entre 01 y 12."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el día de alta del producto: "
-                       ACCEPT NUEVO-PRODUCTO-ALTA-DD
-                       IF NUEVO-PRODUCTO-ALTA-DD NOT NUMERIC OR
-                          NUEVO-PRODUCTO-ALTA-DD < 1 OR
-                          NUEVO-PRODUCTO-ALTA-DD > 31
-                           DISPLAY "Error: Día entre 01 y 31."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese el día de alta del producto: "
+                           ACCEPT NUEVO-PRODUCTO-ALTA-DD
+                           IF NUEVO-PRODUCTO-ALTA-DD NOT NUMERIC OR
+                              NUEVO-PRODUCTO-ALTA-DD < 1 OR
+                              NUEVO-PRODUCTO-ALTA-DD > 31
+                               DISPLAY "Error: Día entre 01 y 31."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
+
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el ID del proveedor: "
+                           ACCEPT NUEVO-PRODUCTO-PROVEEDOR-ID
+                           IF NUEVO-PRODUCTO-PROVEEDOR-ID NOT NUMERIC
+                     DISPLAY "Error: ID proveedor debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                   IF WS-ERROR-FLAG = 'N'
-                   CALL "DigitoC" USING PRODUCTO-ID, DIGITO
-                   MOVE DIGITO TO PRODUCTO-CONTROL
-                   MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
-                   MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
-                   MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
-               MOVE NUEVO-PRODUCTO-CAD-AAAA TO PRODUCTO-CADUCIDAD(1:4)
-                   MOVE NUEVO-PRODUCTO-CAD-MM TO PRODUCTO-CADUCIDAD(5:2)
-                   MOVE NUEVO-PRODUCTO-CAD-DD TO PRODUCTO-CADUCIDAD(7:2)
-                   MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
-                   MOVE NUEVO-PRODUCTO-ALTA-AAAA TO PRODUCTO-ALTA(1:4)
-                   MOVE NUEVO-PRODUCTO-ALTA-MM TO PRODUCTO-ALTA(5:2)
-                   MOVE NUEVO-PRODUCTO-ALTA-DD TO PRODUCTO-ALTA(7:2)
-                   WRITE PRODUCTO-REGISTRO
-                       IF WS-FILE-STATUS = "00"
-                           DISPLAY "Producto guardado correctamente."
+                       DISPLAY "Ingrese la ubicación del producto: "
+                       ACCEPT NUEVO-PRODUCTO-UBICACION
+
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el codigo EAN producto: "
+                           ACCEPT NUEVO-PRODUCTO-EAN
+                           IF NUEVO-PRODUCTO-EAN NOT NUMERIC
+                               DISPLAY "Error: EAN debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
+
+                       CALL "DigitoC" USING PRODUCTO-ID, DIGITO
+                       MOVE DIGITO TO PRODUCTO-CONTROL
+                       MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
+                       MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
+                       MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
+                       MOVE NUEVO-PRODUCTO-CAD-AAAA TO
+                           PRODUCTO-CADUCIDAD(1:4)
+                       MOVE NUEVO-PRODUCTO-CAD-MM TO
+                           PRODUCTO-CADUCIDAD(5:2)
+                       MOVE NUEVO-PRODUCTO-CAD-DD TO
+                           PRODUCTO-CADUCIDAD(7:2)
+                       MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
+                       MOVE NUEVO-PRODUCTO-ALTA-AAAA TO
+                           PRODUCTO-ALTA-AAAA
+                       MOVE NUEVO-PRODUCTO-ALTA-MM TO
+                           PRODUCTO-ALTA-MM
+                       MOVE NUEVO-PRODUCTO-ALTA-DD TO
+                           PRODUCTO-ALTA-DD
+                       MOVE 'N' TO PRODUCTO-DISCONTINUADO
+                       MOVE NUEVO-PRODUCTO-PROVEEDOR-ID TO
+                           PRODUCTO-PROVEEDOR-ID
+                       MOVE NUEVO-PRODUCTO-UBICACION TO
+                           PRODUCTO-UBICACION
+                       MOVE NUEVO-PRODUCTO-EAN TO PRODUCTO-EAN
+
+                       DISPLAY "----- CONFIRME LOS DATOS -----"
+                       DISPLAY "ID..........: " PRODUCTO-ID
+                       DISPLAY "Descripcion.: " PRODUCTO-DESCRIP
+                       DISPLAY "Precio......: " PRODUCTO-PRECIO
+                       DISPLAY "Stock.......: " PRODUCTO-STOCK
+                       DISPLAY "Caducidad...: " PRODUCTO-CAD-AAAA "/"
+                           PRODUCTO-CAD-MM "/" PRODUCTO-CAD-DD
+                       DISPLAY "Critico.....: " PRODUCTO-CRITICO
+                       DISPLAY "Alta........: " PRODUCTO-ALTA-AAAA "/"
+                           PRODUCTO-ALTA-MM "/" PRODUCTO-ALTA-DD
+                       DISPLAY "Proveedor...: " PRODUCTO-PROVEEDOR-ID
+                       DISPLAY "Ubicacion...: " PRODUCTO-UBICACION
+                       DISPLAY "EAN.........: " PRODUCTO-EAN
+                       DISPLAY "Confirma el alta del producto? (S/N): "
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                           WRITE PRODUCTO-REGISTRO
+                           IF WS-FILE-STATUS = "00"
+                             DISPLAY "Producto guardado correctamente."
+                             MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                             MOVE "ALTA" TO AUDITORIA-ACCION
+                             MOVE "Alta de producto nuevo" TO
+                                 AUDITORIA-DETALLE
+                             PERFORM GRABAR-AUDITORIA
+                           ELSE
+                       DISPLAY "Error SAVE  el producto. COd STATE:"
+                               DISPLAY WS-FILE-STATUS
+                           END-IF
                        ELSE
-                           DISPLAY "Error SAVE  el producto. COd STATE:"
-                           DISPLAY WS-FILE-STATUS
+                           DISPLAY "Alta cancelada por el usuario."
                        END-IF
-                   ELSE
-                       DISPLAY "Error en los datos. NO SAVE"
-                   END-IF
+                   NOT INVALID KEY
+                       DISPLAY "Error: El ID del producto ya existe."
                END-READ
 
                DISPLAY "¿Desea agregar otro producto? (S/N): "
@@ -189,5 +302,12 @@
            END-PERFORM.
 
            CLOSE PRODUCTO
+           CLOSE PRODUCTO-AUDITORIA
            STOP RUN.
+
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
        END PROGRAM ALTA-PRODUCTO.
