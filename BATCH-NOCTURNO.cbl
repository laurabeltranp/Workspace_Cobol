@@ -0,0 +1,399 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOCTURNO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTO-ID
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT REPORTE-REORDEN
+               ASSIGN TO "REPORTE-REORDEN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDEN-STATUS.
+
+           SELECT REPORTE-REORDEN-CSV
+               ASSIGN TO "REPORTE-REORDEN.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDEN-CSV-STATUS.
+
+           SELECT REPORTE-VENCIMIENTO-CSV
+               ASSIGN TO "REPORTE-VENCIMIENTO.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENC-CSV-STATUS.
+
+           SELECT BATCH-LOG
+               ASSIGN TO "BATCH-NOCTURNO.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT VENTAS-DIARIAS
+               ASSIGN TO "ventas-diarias.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VD-FILE-STATUS.
+
+           SELECT REPORTE-RESUMEN
+               ASSIGN TO "REPORTE-RESUMEN-VENTAS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMEN-STATUS.
+
+           SELECT WS-VENTAS-SORT
+               ASSIGN TO "WS-SORTVENTAS.tmp".
+
+           SELECT VENTAS
+               ASSIGN TO "VENTAS-INDEXADO.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENTAS-ID
+               ALTERNATE RECORD KEY IS VT-PRODUCTO-ID WITH DUPLICATES
+               FILE STATUS IS WS-VENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCTO.
+           COPY PRODFLT.
+
+       FD REPORTE-REORDEN.
+       01 REORDEN-LINEA PIC X(100).
+
+       FD REPORTE-REORDEN-CSV.
+       01 REORDEN-CSV-LINEA PIC X(100).
+
+       FD REPORTE-VENCIMIENTO-CSV.
+       01 VENC-CSV-LINEA PIC X(100).
+
+       FD BATCH-LOG.
+       01 LOG-LINEA PIC X(80).
+
+       FD VENTAS-DIARIAS.
+       01 VENTAS-DIARIAS-REGISTRO.
+           05 VD-PRODUCTO-ID PIC 9(6).
+           05 VD-UNIDADES-VENDIDAS PIC 9(3).
+
+       FD REPORTE-RESUMEN.
+       01 RESUMEN-LINEA PIC X(100).
+
+       SD WS-VENTAS-SORT.
+       01 VS-REGISTRO.
+           05 VS-PRODUCTO-ID PIC 9(6).
+           05 VS-UNIDADES PIC 9(3).
+
+       FD VENTAS.
+       01 VENTAS-REGISTRO.
+           03 VENTAS-ID PIC 9(6).
+           03 VT-PRODUCTO-ID PIC 9(6).
+           03 VT-UNIDADES PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS PIC XX.
+       01 WS-REORDEN-STATUS PIC XX.
+       01 WS-REORDEN-CSV-STATUS PIC XX.
+       01 WS-VENC-CSV-STATUS PIC XX.
+       01 WS-LOG-STATUS PIC XX.
+       01 VD-FILE-STATUS PIC XX.
+       01 WS-RESUMEN-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-EOF-SORT PIC X VALUE "N".
+       01 WS-RESUMEN-PRODUCTO-ID PIC 9(6).
+       01 WS-RESUMEN-TOTAL PIC 9(7).
+       01 WS-PRIMERA-VEZ PIC X VALUE "S".
+       01 RESUMEN-ENCABEZADO PIC X(100) VALUE
+           "PRODUCTO-ID   TOTAL-UNIDADES-VENDIDAS".
+       01 RESUMEN-DETALLE.
+           05 RS-PRODUCTO-ID PIC Z(5)9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RS-TOTAL PIC Z(6)9.
+       01 WS-CANT-REORDEN PIC 9(6).
+       01 WS-HOY PIC 9(8).
+       01 WS-MODO-CALCULO PIC X VALUE "N".
+       01 WS-DIAS-RESTANTES PIC S9(8).
+       01 WS-TIMESTAMP PIC 9(8)9(6).
+       01 REORDEN-ENCABEZADO PIC X(100) VALUE
+           "ID     DESCRIPCION                    STOCK  CRITICO CANT".
+       01 REORDEN-DETALLE.
+           05 RO-PRODUCTO-ID PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-PRODUCTO-DESCRIP PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 RO-PRODUCTO-STOCK PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-PRODUCTO-CRITICO PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-CANT-REORDEN PIC Z(5)9.
+
+       01 WS-VENTAS-STATUS PIC XX.
+       01 WS-TOTAL-DIARIAS PIC 9(8).
+       01 WS-TOTAL-INDEXADO PIC 9(8).
+       01 WS-DIFERENCIA-RECON PIC S9(8).
+
+      *----------------------- VELOCIDAD DE VENTAS --------------------------
+      * Tabla armada por ESCRIBIR-LINEA-RESUMEN con el total vendido de
+      * cada producto (segun ventas-diarias.dat) para que el reporte de
+      * reorden pueda calcular el punto de pedido en base a esa
+      * velocidad de venta en lugar de un margen fijo sobre el critico.
+       01 WS-DIAS-PERIODO PIC 9(3) VALUE 30.
+       01 WS-DIAS-REPOSICION PIC 9(3) VALUE 7.
+       01 WS-VELOCIDAD-DIARIA PIC 9(5)V99.
+       01 WS-CANT-SUGERIDA PIC S9(7)V99.
+       01 WS-TABLA-CANT PIC 9(4) VALUE 0.
+       01 TABLA-VELOCIDAD.
+           05 TV-ENTRADA OCCURS 500 TIMES INDEXED BY TV-IDX.
+               10 TV-PRODUCTO-ID PIC 9(6).
+               10 TV-TOTAL-VENDIDO PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN EXTEND BATCH-LOG
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT BATCH-LOG
+           END-IF
+           PERFORM GRABAR-LOG-INICIO
+
+           PERFORM GENERAR-RESUMEN-VENTAS
+           PERFORM GENERAR-REPORTE-REORDEN
+           PERFORM GRABAR-LOG-VENCIMIENTOS
+           PERFORM RECONCILIAR-VENTAS-DIARIAS
+
+           MOVE "BATCH-NOCTURNO: aplicando ventas diarias..." TO
+               LOG-LINEA
+           WRITE LOG-LINEA
+           CLOSE BATCH-LOG
+
+      * ACTUALIZAR-VENTAS termina la unidad de ejecucion con su propio
+      * STOP RUN (igual que ALTA-PRODUCTO y BAJA-PRODUCTO cuando los
+      * llama GESTION-STOCK), asi que se invoca como ultimo paso.
+           CALL "ACTUALIZAR-VENTAS"
+           STOP RUN.
+
+      *----------------------- REGISTRO DE ARRANQUE -----------------------
+       GRABAR-LOG-INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           STRING "BATCH-NOCTURNO INICIADO: " WS-TIMESTAMP
+               DELIMITED BY SIZE INTO LOG-LINEA
+           WRITE LOG-LINEA.
+
+      *----------------------- REPORTE DE REORDEN --------------------------
+       GENERAR-REPORTE-REORDEN.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PRODUCTO
+           OPEN OUTPUT REPORTE-REORDEN
+           OPEN OUTPUT REPORTE-REORDEN-CSV
+           MOVE REORDEN-ENCABEZADO TO REORDEN-LINEA
+           WRITE REORDEN-LINEA
+           MOVE "ID,DESCRIPCION,STOCK,CRITICO,CANT" TO REORDEN-CSV-LINEA
+           WRITE REORDEN-CSV-LINEA
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       IF PRODUCTO-STOCK < PRODUCTO-CRITICO
+                           PERFORM BUSCAR-VELOCIDAD-PRODUCTO
+                           COMPUTE WS-CANT-SUGERIDA =
+                               PRODUCTO-CRITICO +
+                               (WS-VELOCIDAD-DIARIA *
+                                   WS-DIAS-REPOSICION)
+                               - PRODUCTO-STOCK
+                           IF WS-CANT-SUGERIDA < 0
+                               MOVE 0 TO WS-CANT-REORDEN
+                           ELSE
+                               MOVE WS-CANT-SUGERIDA TO WS-CANT-REORDEN
+                           END-IF
+                           MOVE PRODUCTO-ID TO RO-PRODUCTO-ID
+                           MOVE PRODUCTO-DESCRIP TO RO-PRODUCTO-DESCRIP
+                           MOVE PRODUCTO-STOCK TO RO-PRODUCTO-STOCK
+                           MOVE PRODUCTO-CRITICO TO RO-PRODUCTO-CRITICO
+                           MOVE WS-CANT-REORDEN TO RO-CANT-REORDEN
+                           MOVE REORDEN-DETALLE TO REORDEN-LINEA
+                           WRITE REORDEN-LINEA
+                           STRING PRODUCTO-ID DELIMITED BY SIZE
+                               "," PRODUCTO-DESCRIP DELIMITED BY "  "
+                               "," PRODUCTO-STOCK DELIMITED BY SIZE
+                               "," PRODUCTO-CRITICO DELIMITED BY SIZE
+                               "," WS-CANT-REORDEN DELIMITED BY SIZE
+                               INTO REORDEN-CSV-LINEA
+                           WRITE REORDEN-CSV-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTO
+           CLOSE REPORTE-REORDEN
+           CLOSE REPORTE-REORDEN-CSV.
+
+      *----------------------- AVISO DE VENCIMIENTOS ------------------------
+       GRABAR-LOG-VENCIMIENTOS.
+           MOVE "N" TO WS-EOF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY
+           OPEN INPUT PRODUCTO
+           OPEN OUTPUT REPORTE-VENCIMIENTO-CSV
+           MOVE "ID,DESCRIPCION,CADUCIDAD,DIAS_RESTANTES" TO
+               VENC-CSV-LINEA
+           WRITE VENC-CSV-LINEA
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       CALL "dia-fechas" USING WS-HOY,
+                           PRODUCTO-CADUCIDAD, WS-MODO-CALCULO,
+                           WS-DIAS-RESTANTES
+                       IF WS-DIAS-RESTANTES >= 0 AND
+                          WS-DIAS-RESTANTES <= 30
+                           STRING "PRODUCTO A VENCER: " PRODUCTO-ID
+                               " DIAS: " WS-DIAS-RESTANTES
+                               DELIMITED BY SIZE INTO LOG-LINEA
+                           WRITE LOG-LINEA
+                           STRING PRODUCTO-ID DELIMITED BY SIZE
+                               "," PRODUCTO-DESCRIP DELIMITED BY "  "
+                               "," PRODUCTO-CADUCIDAD DELIMITED BY SIZE
+                               "," WS-DIAS-RESTANTES DELIMITED BY SIZE
+                               INTO VENC-CSV-LINEA
+                           WRITE VENC-CSV-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTO
+           CLOSE REPORTE-VENCIMIENTO-CSV.
+
+      *----------------------- RESUMEN PERIODICO DE VENTAS ------------------
+       GENERAR-RESUMEN-VENTAS.
+           OPEN OUTPUT REPORTE-RESUMEN
+           MOVE RESUMEN-ENCABEZADO TO RESUMEN-LINEA
+           WRITE RESUMEN-LINEA
+           SORT WS-VENTAS-SORT ON ASCENDING KEY VS-PRODUCTO-ID
+               INPUT PROCEDURE IS CARGAR-VENTAS-SORT
+               OUTPUT PROCEDURE IS ESCRIBIR-RESUMEN-VENTAS
+           CLOSE REPORTE-RESUMEN.
+
+       CARGAR-VENTAS-SORT.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT VENTAS-DIARIAS
+           IF VD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF = "S"
+                   READ VENTAS-DIARIAS
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           MOVE VD-PRODUCTO-ID TO VS-PRODUCTO-ID
+                           MOVE VD-UNIDADES-VENDIDAS TO VS-UNIDADES
+                           RELEASE VS-REGISTRO
+                   END-READ
+               END-PERFORM
+               CLOSE VENTAS-DIARIAS
+           END-IF.
+
+       ESCRIBIR-RESUMEN-VENTAS.
+           MOVE "N" TO WS-EOF-SORT
+           MOVE "S" TO WS-PRIMERA-VEZ
+           MOVE 0 TO WS-RESUMEN-TOTAL
+           PERFORM UNTIL WS-EOF-SORT = "S"
+               RETURN WS-VENTAS-SORT
+                   AT END
+                       MOVE "S" TO WS-EOF-SORT
+                       IF WS-PRIMERA-VEZ = "N"
+                           PERFORM ESCRIBIR-LINEA-RESUMEN
+                       END-IF
+                   NOT AT END
+                       IF WS-PRIMERA-VEZ = "S"
+                           MOVE VS-PRODUCTO-ID TO
+                               WS-RESUMEN-PRODUCTO-ID
+                           MOVE "N" TO WS-PRIMERA-VEZ
+                       END-IF
+                       IF VS-PRODUCTO-ID NOT = WS-RESUMEN-PRODUCTO-ID
+                           PERFORM ESCRIBIR-LINEA-RESUMEN
+                           MOVE VS-PRODUCTO-ID TO
+                               WS-RESUMEN-PRODUCTO-ID
+                           MOVE 0 TO WS-RESUMEN-TOTAL
+                       END-IF
+                       ADD VS-UNIDADES TO WS-RESUMEN-TOTAL
+               END-RETURN
+           END-PERFORM.
+
+       ESCRIBIR-LINEA-RESUMEN.
+           MOVE WS-RESUMEN-PRODUCTO-ID TO RS-PRODUCTO-ID
+           MOVE WS-RESUMEN-TOTAL TO RS-TOTAL
+           MOVE RESUMEN-DETALLE TO RESUMEN-LINEA
+           WRITE RESUMEN-LINEA
+           ADD 1 TO WS-TABLA-CANT
+           IF WS-TABLA-CANT <= 500
+               MOVE WS-RESUMEN-PRODUCTO-ID TO
+                   TV-PRODUCTO-ID(WS-TABLA-CANT)
+               MOVE WS-RESUMEN-TOTAL TO
+                   TV-TOTAL-VENDIDO(WS-TABLA-CANT)
+           ELSE
+               DISPLAY "AVISO: TABLA-VELOCIDAD llena (500), producto "
+                   WS-RESUMEN-PRODUCTO-ID
+                   " excluido del calculo de punto de reorden"
+           END-IF.
+
+      *----------------------- PUNTO DE REORDEN POR VELOCIDAD ---------------
+       BUSCAR-VELOCIDAD-PRODUCTO.
+           MOVE 0 TO WS-VELOCIDAD-DIARIA
+           PERFORM VARYING TV-IDX FROM 1 BY 1
+               UNTIL TV-IDX > WS-TABLA-CANT OR TV-IDX > 500
+               IF TV-PRODUCTO-ID(TV-IDX) = PRODUCTO-ID
+                   COMPUTE WS-VELOCIDAD-DIARIA ROUNDED =
+                       TV-TOTAL-VENDIDO(TV-IDX) / WS-DIAS-PERIODO
+                   SET TV-IDX TO 501
+               END-IF
+           END-PERFORM.
+
+      *----------------------- CONCILIACION FIN DE DIA ---------------------
+      * Compara el total de unidades vendidas segun el log secuencial
+      * ventas-diarias.dat contra el total segun VENTAS-INDEXADO.dat.
+      * Ambos archivos los graba ALTA-VENTAS en cada venta; si difieren
+      * es señal de una venta que no llego a grabarse en uno de los dos
+      * (corte de energia, disco lleno, etc.) y se deja constancia en el
+      * log antes de que ACTUALIZAR-VENTAS aplique los movimientos.
+       RECONCILIAR-VENTAS-DIARIAS.
+           MOVE 0 TO WS-TOTAL-DIARIAS
+           MOVE 0 TO WS-TOTAL-INDEXADO
+           MOVE "N" TO WS-EOF
+           OPEN INPUT VENTAS-DIARIAS
+           IF VD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF = "S"
+                   READ VENTAS-DIARIAS
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           ADD VD-UNIDADES-VENDIDAS TO WS-TOTAL-DIARIAS
+                   END-READ
+               END-PERFORM
+               CLOSE VENTAS-DIARIAS
+           END-IF
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT VENTAS
+           IF WS-VENTAS-STATUS = "00"
+               PERFORM UNTIL WS-EOF = "S"
+                   READ VENTAS NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           ADD VT-UNIDADES TO WS-TOTAL-INDEXADO
+                   END-READ
+               END-PERFORM
+               CLOSE VENTAS
+           END-IF
+
+           COMPUTE WS-DIFERENCIA-RECON =
+               WS-TOTAL-DIARIAS - WS-TOTAL-INDEXADO
+           IF WS-DIFERENCIA-RECON = 0
+               STRING "CONCILIACION OK. UNIDADES VENDIDAS: "
+                   WS-TOTAL-DIARIAS
+                   DELIMITED BY SIZE INTO LOG-LINEA
+               WRITE LOG-LINEA
+           ELSE
+               STRING "CONCILIACION FALLIDA. DIARIAS: "
+                   WS-TOTAL-DIARIAS " INDEXADO: " WS-TOTAL-INDEXADO
+                   " DIFERENCIA: " WS-DIFERENCIA-RECON
+                   DELIMITED BY SIZE INTO LOG-LINEA
+               WRITE LOG-LINEA
+               DISPLAY LOG-LINEA
+           END-IF.
+
+       END PROGRAM BATCH-NOCTURNO.
