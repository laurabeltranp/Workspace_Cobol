@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DigitoC.
+
+      * Calcula el digito de control de un PRODUCTO-ID de 6 cifras:
+      * suma cada cifra multiplicada por su posicion (1 a 6) y toma
+      * el resto de dividir esa suma entre 10. Se llama desde
+      * ALTA-PRODUCTO, ALTA-NUEVA y LISTAR-PRODUCTOS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SUMA PIC 9(4) VALUE ZEROES.
+       01 WS-PESO PIC 9 VALUE 1.
+       01 WS-INDICE PIC 9 VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-PRODUCTO-ID PIC 9(6).
+       01 LK-PRODUCTO-ID-DIGITOS REDEFINES LK-PRODUCTO-ID.
+           05 LK-DIGITO PIC 9 OCCURS 6 TIMES.
+       01 LK-DIGITO-CONTROL PIC 9.
+
+       PROCEDURE DIVISION USING LK-PRODUCTO-ID LK-DIGITO-CONTROL.
+       CALCULAR-DIGITO.
+           MOVE ZEROES TO WS-SUMA
+           MOVE 1 TO WS-PESO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > 6
+               COMPUTE WS-SUMA = WS-SUMA +
+                   (LK-DIGITO(WS-INDICE) * WS-PESO)
+               ADD 1 TO WS-PESO
+           END-PERFORM
+
+           DIVIDE WS-SUMA BY 10 GIVING WS-SUMA
+               REMAINDER LK-DIGITO-CONTROL
+
+           GOBACK.
+
+       END PROGRAM DigitoC.
