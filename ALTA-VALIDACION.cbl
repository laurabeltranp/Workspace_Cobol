@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ALTA-VALIDACION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,29 +9,27 @@
         RECORD KEY IS PRODUCTO-ID
         FILE STATUS IS FILE-STATUS.
 
+       SELECT PRODUCTO-AUDITORIA
+           ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-               03 PRODUCTO-ID PIC 9(6).
-               03 PRODUCTO-CONTROL PIC 9.
-               03 PRODUCTO-DESCRIP PIC X(35).
-               03 PRODUCTO-PRECIO PIC 9(4)V99.
-               03 PRODUCTO-STOCK PIC 9(6).
-               03 PRODUCTO-CADUCIDAD.
-                   05 PRODUCTO-CAD-AAAA PIC 9(4).
-                   05 PRODUCTO-CAD-MM PIC 99.
-                   05 PRODUCTO-CAD-DD PIC 99.
-               03 PRODUCTO-CRITICO PIC 9(6).
-               03 PRODUCTO-ALTA-FECH.
-                   05 PRODUCTO-ALTA-AAAA PIC 9(4).
-                   05 PRODUCTO-ALTA-MM PIC 99.
-                   05 PRODUCTO-ALTA-DD PIC 99.
+           COPY PRODIDX.
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
 
        WORKING-STORAGE SECTION.
 
        01 WS-ERROR-FLAG PIC A VALUE 'N'.
+       01 WS-CAMPO-OK PIC A VALUE 'N'.
+       01 WS-CONFIRMA PIC A VALUE 'N'.
        01 FILE-STATUS            PIC XX VALUE SPACES.
+       01 DIGITO                 PIC 9 VALUE 0.
+       01 WS-AUDIT-STATUS        PIC XX VALUE SPACES.
        01 OPCION                 PIC X VALUE 'S'.
        01 NUEVO-REGISTRO-PRODUCTO.
            03 NUEVO-PRODUCTO-ID PIC 9(6).
@@ -48,6 +46,9 @@
                05 NUEVO-PRODUCTO-ALTA-AAAA PIC 9(4).
                05 NUEVO-PRODUCTO-ALTA-MM PIC 99.
                05 NUEVO-PRODUCTO-ALTA-DD PIC 99.
+           03 NUEVO-PRODUCTO-PROVEEDOR-ID PIC 9(6).
+           03 NUEVO-PRODUCTO-UBICACION PIC X(10).
+           03 NUEVO-PRODUCTO-EAN PIC 9(13).
        01 SINO PIC X VALUE "S".
        PROCEDURE DIVISION.
        INICIO.
@@ -64,11 +65,16 @@
       * Verificar si el archivo se abrió correctamente
        IF FILE-STATUS NOT = "00"
         DISPLAY "Error al abrir el archivo. Codigo de estado: "
-        FILE-STATUS
+            FILE-STATUS
         STOP RUN
        END-IF.
 
-       PERFORM UNTIL OPCION NOT = "S"
+       OPEN EXTEND PRODUCTO-AUDITORIA
+       IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+           OPEN OUTPUT PRODUCTO-AUDITORIA
+       END-IF
+
+       PERFORM UNTIL SINO NOT = "S"
         DISPLAY "Ingrese el ID del producto: "
         ACCEPT NUEVO-PRODUCTO-ID
 
@@ -76,132 +82,228 @@
         MOVE NUEVO-PRODUCTO-ID TO PRODUCTO-ID
                READ PRODUCTO
                    INVALID KEY
-                       DISPLAY "Ingrese descripción del producto: "
-
-                       ACCEPT NUEVO-PRODUCTO-DESCRIP
-                       IF NUEVO-PRODUCTO-DESCRIP NOT ALPHABETIC
-                           DISPLAY "Error:  solo debe contener letras."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
-
-                       DISPLAY "Ingrese el precio del producto: "
-
-                       ACCEPT NUEVO-PRODUCTO-PRECIO
-                       IF NUEVO-PRODUCTO-PRECIO NOT NUMERIC
-                           DISPLAY "Error:  debe ser numérico."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
-
-                       DISPLAY "Ingrese el STOCK del producto: "
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese descripción del producto: "
+                           ACCEPT NUEVO-PRODUCTO-DESCRIP
+                           IF NUEVO-PRODUCTO-DESCRIP = SPACES
+                             DISPLAY "Error: la descripción no puede
+      -                      " estar vacía."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       ACCEPT NUEVO-PRODUCTO-STOCK
-                       IF NUEVO-PRODUCTO-STOCK NOT NUMERIC
-                           DISPLAY "Error: Stock debe ser numérico."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el precio del producto: "
+                           ACCEPT NUEVO-PRODUCTO-PRECIO
+                           IF NUEVO-PRODUCTO-PRECIO NOT NUMERIC
+                               DISPLAY "Error: debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese AÑO DE CADUCIDAD del producto: "
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el STOCK del producto: "
+                           ACCEPT NUEVO-PRODUCTO-STOCK
+                           IF NUEVO-PRODUCTO-STOCK NOT NUMERIC
+       DISPLAY "Error: Stock debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       ACCEPT NUEVO-PRODUCTO-CAD-AAAA
-                       IF NUEVO-PRODUCTO-CAD-AAAA
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+       DISPLAY "Ingrese AÑO DE CADUCIDAD del producto: "
+                           ACCEPT NUEVO-PRODUCTO-CAD-AAAA
+                           IF NUEVO-PRODUCTO-CAD-AAAA
                            NOT NUMERIC OR NUEVO-PRODUCTO-CAD-AAAA < 2022
-                           OR NUEVO-PRODUCTO-CAD-AAAA > 2100
-                   DISPLAY "Error: Año de caducidad debe ser numérico"
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
-
-                       DISPLAY "Ingrese MES CADUCIDAD del producto: "
+                               OR NUEVO-PRODUCTO-CAD-AAAA > 2100
+       DISPLAY "Error: Año de caducidad debe ser numérico"
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       ACCEPT NUEVO-PRODUCTO-CAD-MM
-                       IF NUEVO-PRODUCTO-CAD-MM
-                           NOT NUMERIC OR NUEVO-PRODUCTO-CAD-MM < 1
-                           OR NUEVO-PRODUCTO-CAD-MM > 12
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                          DISPLAY "Ingrese MES CADUCIDAD del producto: "
+                           ACCEPT NUEVO-PRODUCTO-CAD-MM
+                           IF NUEVO-PRODUCTO-CAD-MM
+                               NOT NUMERIC OR NUEVO-PRODUCTO-CAD-MM < 1
+                               OR NUEVO-PRODUCTO-CAD-MM > 12
                DISPLAY "Error: Mes de caducidad debe ser entre 01 y 12."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese DIA CADUCIDAD del producto: "
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                          DISPLAY "Ingrese DIA CADUCIDAD del producto: "
+                           ACCEPT NUEVO-PRODUCTO-CAD-DD
+                           IF NUEVO-PRODUCTO-CAD-DD
+                               NOT NUMERIC OR NUEVO-PRODUCTO-CAD-DD < 1
+                               OR NUEVO-PRODUCTO-CAD-DD > 31
+       DISPLAY "Error: Día de caducidad debe ser entre 01 y 31."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       ACCEPT NUEVO-PRODUCTO-CAD-DD
-                       IF NUEVO-PRODUCTO-CAD-DD
-                           NOT NUMERIC OR NUEVO-PRODUCTO-CAD-DD < 1
-                           OR NUEVO-PRODUCTO-CAD-DD > 31
-               DISPLAY "Error: Día de caducidad debe ser entre 01 y 31."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el CRITICO del producto: "
+                           ACCEPT NUEVO-PRODUCTO-CRITICO
+                           IF NUEVO-PRODUCTO-CRITICO NOT NUMERIC
+       DISPLAY "Error: Crítico debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese el CRITICO del producto: "
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese AÑO ALTA del producto: "
+                           ACCEPT NUEVO-PRODUCTO-ALTA-AAAA
+                           IF NUEVO-PRODUCTO-ALTA-AAAA
+                          NOT NUMERIC OR NUEVO-PRODUCTO-ALTA-AAAA < 2022
+                               OR NUEVO-PRODUCTO-ALTA-AAAA > 2100
+                       DISPLAY "Error: Año de alta debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       ACCEPT NUEVO-PRODUCTO-CRITICO
-                       IF NUEVO-PRODUCTO-CRITICO NOT NUMERIC
-                           DISPLAY "Error: Crítico debe ser numérico."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese MES ALTA del producto: "
+                           ACCEPT NUEVO-PRODUCTO-ALTA-MM
+                           IF NUEVO-PRODUCTO-ALTA-MM
+                               NOT NUMERIC OR NUEVO-PRODUCTO-ALTA-MM < 1
+                               OR NUEVO-PRODUCTO-ALTA-MM > 12
+                    DISPLAY "Error: Mes de alta debe ser entre 01 y 12."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese AÑO ALTA del producto: "
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese DIA ALTA del producto: "
+                           ACCEPT NUEVO-PRODUCTO-ALTA-DD
+                           IF NUEVO-PRODUCTO-ALTA-DD
+                               NOT NUMERIC OR NUEVO-PRODUCTO-ALTA-DD < 1
+                               OR NUEVO-PRODUCTO-ALTA-DD > 31
+       DISPLAY "Error: Día de alta debe ser entre 01 y 31."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       ACCEPT NUEVO-PRODUCTO-ALTA-AAAA
-                       IF NUEVO-PRODUCTO-ALTA-AAAA
-                       NOT NUMERIC OR NUEVO-PRODUCTO-ALTA-AAAA < 2022
-                           OR NUEVO-PRODUCTO-ALTA-AAAA > 2100
-                   DISPLAY "Error: Año de alta debe ser numérico."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el ID del proveedor: "
+                           ACCEPT NUEVO-PRODUCTO-PROVEEDOR-ID
+                           IF NUEVO-PRODUCTO-PROVEEDOR-ID NOT NUMERIC
+                     DISPLAY "Error: ID proveedor debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese MES ALTA del producto: "
+                       DISPLAY "Ingrese la ubicación del producto: "
+                       ACCEPT NUEVO-PRODUCTO-UBICACION
 
-                       ACCEPT NUEVO-PRODUCTO-ALTA-MM
-                       IF NUEVO-PRODUCTO-ALTA-MM
-                           NOT NUMERIC OR NUEVO-PRODUCTO-ALTA-MM < 1
-                           OR NUEVO-PRODUCTO-ALTA-MM > 12
-                   DISPLAY "Error: Mes de alta debe ser entre 01 y 12."
-                           MOVE 'S' TO WS-ERROR-FLAG
-                       END-IF
+                       MOVE 'N' TO WS-CAMPO-OK
+                       PERFORM UNTIL WS-CAMPO-OK = 'S'
+                           DISPLAY "Ingrese el codigo EAN producto: "
+                           ACCEPT NUEVO-PRODUCTO-EAN
+                           IF NUEVO-PRODUCTO-EAN NOT NUMERIC
+                               DISPLAY "Error: EAN debe ser numérico."
+                           ELSE
+                               MOVE 'S' TO WS-CAMPO-OK
+                           END-IF
+                       END-PERFORM
 
-                       DISPLAY "Ingrese DIA ALTA del producto: "
+                       MOVE NUEVO-PRODUCTO-ID TO PRODUCTO-ID
+                       CALL "DigitoC" USING PRODUCTO-ID, DIGITO
+                       MOVE DIGITO TO PRODUCTO-CONTROL
+                       MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
+                       MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
+                       MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
+                       MOVE NUEVO-PRODUCTO-CAD-AAAA TO
+                           PRODUCTO-CADUCIDAD(1:4)
+                       MOVE NUEVO-PRODUCTO-CAD-MM TO
+                           PRODUCTO-CADUCIDAD(5:2)
+                       MOVE NUEVO-PRODUCTO-CAD-DD TO
+                           PRODUCTO-CADUCIDAD(7:2)
+                       MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
+                       MOVE NUEVO-PRODUCTO-ALTA-AAAA TO
+                           PRODUCTO-ALTA-FECH(1:4)
+                       MOVE NUEVO-PRODUCTO-ALTA-MM TO
+                           PRODUCTO-ALTA-FECH(5:2)
+                       MOVE NUEVO-PRODUCTO-ALTA-DD TO
+                           PRODUCTO-ALTA-FECH(7:2)
+                       MOVE 'N' TO PRODUCTO-DISCONTINUADO
+                       MOVE NUEVO-PRODUCTO-PROVEEDOR-ID TO
+                           PRODUCTO-PROVEEDOR-ID
+                       MOVE NUEVO-PRODUCTO-UBICACION TO
+                           PRODUCTO-UBICACION
+                       MOVE NUEVO-PRODUCTO-EAN TO PRODUCTO-EAN
 
-                       ACCEPT NUEVO-PRODUCTO-ALTA-DD
-                       IF NUEVO-PRODUCTO-ALTA-DD
-                           NOT NUMERIC OR NUEVO-PRODUCTO-ALTA-DD < 1
-                           OR NUEVO-PRODUCTO-ALTA-DD > 31
-                   DISPLAY "Error: Día de alta debe ser entre 01 y 31."
-                           MOVE 'S' TO WS-ERROR-FLAG
+                       DISPLAY "----- CONFIRME LOS DATOS -----"
+                       DISPLAY "ID..........: " PRODUCTO-ID
+                       DISPLAY "Descripcion.: " PRODUCTO-DESCRIP
+                       DISPLAY "Precio......: " PRODUCTO-PRECIO
+                       DISPLAY "Stock.......: " PRODUCTO-STOCK
+                       DISPLAY "Caducidad...: " PRODUCTO-CAD-AAAA "/"
+                           PRODUCTO-CAD-MM "/" PRODUCTO-CAD-DD
+                       DISPLAY "Critico.....: " PRODUCTO-CRITICO
+                       DISPLAY "Alta........: " PRODUCTO-ALTA-AAAA "/"
+                           PRODUCTO-ALTA-MM "/" PRODUCTO-ALTA-DD
+                       DISPLAY "Proveedor...: " PRODUCTO-PROVEEDOR-ID
+                       DISPLAY "Ubicacion...: " PRODUCTO-UBICACION
+                       DISPLAY "EAN.........: " PRODUCTO-EAN
+                       DISPLAY "Confirma el alta del producto? (S/N): "
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                           WRITE PRODUCTO-REGISTRO
+                           IF FILE-STATUS = "00"
+                             DISPLAY "Producto guardado correctamente."
+                             MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                             MOVE "ALTA" TO AUDITORIA-ACCION
+                             MOVE "Alta de producto nuevo" TO
+                                 AUDITORIA-DETALLE
+                             PERFORM GRABAR-AUDITORIA
+                           ELSE
+                               DISPLAY "Producto no guardado. Código "
+                                   "de estado: " FILE-STATUS
+                           END-IF
+                       ELSE
+                           DISPLAY "Alta cancelada por el usuario."
                        END-IF
-
-           IF WS-ERROR-FLAG = 'N'
-               MOVE NUEVO-PRODUCTO-ID TO PRODUCTO-ID
-               MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
-               MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
-               MOVE NUEVO-PRODUCTO-STOCK TO PRODUCTO-STOCK
-               MOVE NUEVO-PRODUCTO-CAD-AAAA TO PRODUCTO-CADUCIDAD(1:4)
-               MOVE NUEVO-PRODUCTO-CAD-MM TO PRODUCTO-CADUCIDAD(5:2)
-               MOVE NUEVO-PRODUCTO-CAD-DD TO PRODUCTO-CADUCIDAD(7:2)
-               MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
-               MOVE NUEVO-PRODUCTO-ALTA-AAAA TO PRODUCTO-ALTA-FECH(1:4)
-               MOVE NUEVO-PRODUCTO-ALTA-MM TO PRODUCTO-ALTA-FECH(5:2)
-               MOVE NUEVO-PRODUCTO-ALTA-DD TO PRODUCTO-ALTA-FECH(7:2)
-
-               WRITE PRODUCTO-REGISTRO
-               IF FILE-STATUS = "00"
-                   DISPLAY "Producto guardado correctamente."
-               ELSE
-               DISPLAY "Producto no guardado. Código de estado: "
-               FILE-STATUS
-               STOP RUN
-               END-IF
-               ELSE
-           DISPLAY "Producto no registrado."
-               END-IF
-               NOT INVALID KEY
-                   DISPLAY "Error: El ID del producto ya existe."
+                   NOT INVALID KEY
+                       DISPLAY "Error: El ID del producto ya existe."
            END-READ
 
                DISPLAY "¿Desea agregar otro producto? (S/N): "
 
                ACCEPT SINO
-               STOP RUN
        END-PERFORM.
 
 
+       CLOSE PRODUCTO.
+       CLOSE PRODUCTO-AUDITORIA.
        STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
+       END PROGRAM ALTA-VALIDACION.
