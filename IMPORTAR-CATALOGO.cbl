@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTAR-CATALOGO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTO-ID
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
+           SELECT CATALOGO-CSV
+               ASSIGN TO "CATALOGO.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCTO.
+           COPY PRODFLT.
+
+       FD CATALOGO-CSV.
+       01 CATALOGO-CSV-LINEA PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRODUCTO-STATUS PIC XX.
+       01 WS-CSV-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-PRIMERA-LINEA PIC X VALUE "S".
+       01 WS-CANTIDAD-ALTAS PIC 9(6) VALUE ZEROES.
+       01 WS-CANTIDAD-ACTUALIZADAS PIC 9(6) VALUE ZEROES.
+       01 WS-PUNTERO PIC 9(4) VALUE 1.
+
+       01 WS-CAMPO-ID PIC X(10).
+       01 WS-CAMPO-CONTROL PIC X(10).
+       01 WS-CAMPO-DESCRIP PIC X(30).
+       01 WS-CAMPO-PRECIO PIC X(10).
+       01 WS-CAMPO-STOCK PIC X(10).
+       01 WS-CAMPO-CADUCIDAD PIC X(10).
+       01 WS-CAMPO-CRITICO PIC X(10).
+       01 WS-CAMPO-PROVEEDOR PIC X(10).
+       01 WS-CAMPO-UBICACION PIC X(10).
+       01 WS-CAMPO-EAN PIC X(15).
+
+       PROCEDURE DIVISION.
+           OPEN I-O PRODUCTO
+           IF WS-PRODUCTO-STATUS = "35"
+               OPEN OUTPUT PRODUCTO
+               CLOSE PRODUCTO
+               OPEN I-O PRODUCTO
+           END-IF
+
+           IF WS-PRODUCTO-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir producto.dat. Estado: "
+                   WS-PRODUCTO-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CATALOGO-CSV
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir CATALOGO.csv. Estado: "
+                   WS-CSV-STATUS
+               CLOSE PRODUCTO
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "S"
+               READ CATALOGO-CSV
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       IF WS-PRIMERA-LINEA = "S"
+                           MOVE "N" TO WS-PRIMERA-LINEA
+                       ELSE
+                           PERFORM PROCESAR-LINEA-CATALOGO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "PRODUCTOS DADOS DE ALTA: " WS-CANTIDAD-ALTAS
+           DISPLAY "PRODUCTOS ACTUALIZADOS: " WS-CANTIDAD-ACTUALIZADAS
+
+           CLOSE PRODUCTO
+           CLOSE CATALOGO-CSV
+           STOP RUN.
+
+       PROCESAR-LINEA-CATALOGO.
+           UNSTRING CATALOGO-CSV-LINEA DELIMITED BY ","
+               INTO WS-CAMPO-ID
+                    WS-CAMPO-CONTROL
+                    WS-CAMPO-DESCRIP
+                    WS-CAMPO-PRECIO
+                    WS-CAMPO-STOCK
+                    WS-CAMPO-CADUCIDAD
+                    WS-CAMPO-CRITICO
+                    WS-CAMPO-PROVEEDOR
+                    WS-CAMPO-UBICACION
+                    WS-CAMPO-EAN
+           END-UNSTRING
+
+           MOVE WS-CAMPO-ID TO PRODUCTO-ID
+           MOVE WS-CAMPO-CONTROL TO PRODUCTO-CONTROL
+           MOVE WS-CAMPO-DESCRIP TO PRODUCTO-DESCRIP
+           MOVE FUNCTION NUMVAL(WS-CAMPO-PRECIO) TO PRODUCTO-PRECIO
+           MOVE WS-CAMPO-STOCK TO PRODUCTO-STOCK
+           MOVE WS-CAMPO-CADUCIDAD TO PRODUCTO-CADUCIDAD
+           MOVE WS-CAMPO-CRITICO TO PRODUCTO-CRITICO
+           MOVE WS-CAMPO-PROVEEDOR TO PRODUCTO-PROVEEDOR-ID
+           MOVE WS-CAMPO-UBICACION TO PRODUCTO-UBICACION
+           MOVE WS-CAMPO-EAN TO PRODUCTO-EAN
+
+           REWRITE PRODUCTO-REGISTRO
+               INVALID KEY
+                   WRITE PRODUCTO-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERROR AL IMPORTAR PRODUCTO: "
+                               PRODUCTO-ID
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CANTIDAD-ALTAS
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CANTIDAD-ACTUALIZADAS
+           END-REWRITE.
+
+       END PROGRAM IMPORTAR-CATALOGO.
