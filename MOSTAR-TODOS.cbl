@@ -14,42 +14,59 @@
                RECORD KEY IS PRODUCTO-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT REPORTE-PRODUCTOS
+               ASSIGN TO "REPORTE-PRODUCTOS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-           05 PRODUCTO-ID PIC 9(6).
-           05 PRODUCTO-CONTROL PIC 9.
-           05 PRODUCTO-DESCRIP PIC X(30).
-           05 PRODUCTO-PRECIO PIC 9(5)V99.
-           05 PRODUCTO-STOCK PIC 9(6).
-           05 PRODUCTO-CADUCIDAD PIC 9(8).
-           05 PRODUCTO-CRITICO PIC 9(6).
-           05 PRODUCTO-ALTA PIC 9(8).
+           COPY PRODIDX.
+
+       FD REPORTE-PRODUCTOS.
+       01 REPORTE-LINEA PIC X(150).
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS PIC XX.
+       01 WS-REPORTE-STATUS PIC XX VALUE SPACES.
        01 WS-EOF PIC A VALUE "N".
+       01 WS-VALOR-PRODUCTO PIC 9(9)V99 VALUE ZEROS.
+       01 WS-VALOR-TOTAL PIC 9(11)V99 VALUE ZEROS.
+       01 WS-LINEA-TOTAL PIC X(45).
+       01 WS-IVA-PORCENTAJE PIC 9(2) VALUE 21.
+       01 WS-PRECIO-CON-IVA PIC 9(6)V99 VALUE ZEROS.
+       01 WS-CONTADOR-PAGINA PIC 99 VALUE ZEROS.
+       01 WS-LINEAS-POR-PAGINA PIC 99 VALUE 20.
+       01 WS-PAUSA PIC X.
 
        01 ENCABEZADO.
            05 E-PRODUCTO-ID PIC X(10) VALUE "ID".
            05 E-PRODUCTO-CONTROL PIC X(10) VALUE "CONTROL".
            05 E-PRODUCTO-DESCRIP PIC X(30) VALUE "DESCRIPCION".
            05 E-PRODUCTO-PRECIO PIC X(10) VALUE "PRECIO".
+           05 E-PRODUCTO-PRECIO-IVA PIC X(12) VALUE "PRECIO+IVA".
            05 E-PRODUCTO-STOCK PIC X(10) VALUE "STOCK".
            05 E-PRODUCTO-CADUCIDAD PIC X(15) VALUE "CADUCIDAD".
            05 E-PRODUCTO-CRITICO PIC X(10) VALUE "CRITICO".
            05 E-PRODUCTO-ALTA PIC X(10) VALUE "ALTA".
+           05 E-PRODUCTO-PROVEEDOR PIC X(10) VALUE "PROVEEDOR".
+           05 E-PRODUCTO-UBICACION PIC X(10) VALUE "UBICACION".
+           05 E-PRODUCTO-EAN PIC X(15) VALUE "EAN".
 
        01 IMPRIMIR.
            05 R-PRODUCTO-ID PIC X(10).
            05 R-PRODUCTO-CONTROL PIC X(10).
            05 R-PRODUCTO-DESCRIP PIC X(30).
            05 R-PRODUCTO-PRECIO PIC Z(5),99.
+           05 R-PRODUCTO-PRECIO-IVA PIC Z(5),99.
            05 R-PRODUCTO-STOCK PIC X(10).
            05 R-PRODUCTO-CADUCIDAD PIC X(15).
            05 R-PRODUCTO-CRITICO PIC X(10).
            05 R-PRODUCTO-ALTA PIC X(10).
+           05 R-PRODUCTO-PROVEEDOR PIC X(10).
+           05 R-PRODUCTO-UBICACION PIC X(10).
+           05 R-PRODUCTO-EAN PIC 9(13).
 
        PROCEDURE DIVISION.
 
@@ -65,9 +82,15 @@
       * Mostrar encabezado
            DISPLAY E-PRODUCTO-ID " " E-PRODUCTO-CONTROL " "
            E-PRODUCTO-DESCRIP " "
-                   E-PRODUCTO-PRECIO " " E-PRODUCTO-STOCK " "
+                   E-PRODUCTO-PRECIO " " E-PRODUCTO-PRECIO-IVA " "
+                   E-PRODUCTO-STOCK " "
                    E-PRODUCTO-CADUCIDAD " "
-                   E-PRODUCTO-CRITICO " " E-PRODUCTO-ALTA.
+                   E-PRODUCTO-CRITICO " " E-PRODUCTO-ALTA " "
+                   E-PRODUCTO-PROVEEDOR " " E-PRODUCTO-UBICACION " "
+                   E-PRODUCTO-EAN.
+
+           OPEN OUTPUT REPORTE-PRODUCTOS.
+           WRITE REPORTE-LINEA FROM ENCABEZADO.
 
       * Leer y mostrar cada registro
            PERFORM UNTIL WS-EOF = "S"
@@ -80,31 +103,62 @@
                        MOVE PRODUCTO-CONTROL TO R-PRODUCTO-CONTROL
                        MOVE PRODUCTO-DESCRIP TO R-PRODUCTO-DESCRIP
                        MOVE PRODUCTO-PRECIO TO R-PRODUCTO-PRECIO
+                       COMPUTE WS-PRECIO-CON-IVA =
+                           PRODUCTO-PRECIO *
+                               (1 + WS-IVA-PORCENTAJE / 100)
+                       MOVE WS-PRECIO-CON-IVA TO R-PRODUCTO-PRECIO-IVA
                        MOVE PRODUCTO-STOCK TO R-PRODUCTO-STOCK
 
       * Formatear la fecha de caducidad
-                       STRING PRODUCTO-CADUCIDAD(1:4) "/"
-                       PRODUCTO-CADUCIDAD(5:2) "/"
-                       PRODUCTO-CADUCIDAD(7:2)
+                       STRING PRODUCTO-CAD-AAAA "/"
+                       PRODUCTO-CAD-MM "/" PRODUCTO-CAD-DD
                            DELIMITED BY SIZE INTO R-PRODUCTO-CADUCIDAD
 
       * Formatear la fecha de alta
-                       STRING PRODUCTO-ALTA(1:4) "/"
-                       PRODUCTO-ALTA(5:2) "/" PRODUCTO-ALTA(7:2)
+                       STRING PRODUCTO-ALTA-AAAA "/"
+                       PRODUCTO-ALTA-MM "/" PRODUCTO-ALTA-DD
                            DELIMITED BY SIZE INTO R-PRODUCTO-ALTA
 
                        MOVE PRODUCTO-CRITICO TO R-PRODUCTO-CRITICO
+                       MOVE PRODUCTO-PROVEEDOR-ID TO
+                           R-PRODUCTO-PROVEEDOR
+                       MOVE PRODUCTO-UBICACION TO R-PRODUCTO-UBICACION
+                       MOVE PRODUCTO-EAN TO R-PRODUCTO-EAN
+
+      * Acumular la valoración del inventario (precio x stock)
+                       COMPUTE WS-VALOR-PRODUCTO =
+                           PRODUCTO-PRECIO * PRODUCTO-STOCK
+                       ADD WS-VALOR-PRODUCTO TO WS-VALOR-TOTAL
 
       * Mostrar el registro formateado con coma decimal en el precio
                        DISPLAY R-PRODUCTO-ID " " R-PRODUCTO-CONTROL " "
                        R-PRODUCTO-DESCRIP " "
                                R-PRODUCTO-PRECIO " "
+                               R-PRODUCTO-PRECIO-IVA " "
                                R-PRODUCTO-STOCK " "
                                R-PRODUCTO-CADUCIDAD " "
-                               R-PRODUCTO-CRITICO " " R-PRODUCTO-ALTA
+                               R-PRODUCTO-CRITICO " "
+                               R-PRODUCTO-ALTA " " R-PRODUCTO-PROVEEDOR " "
+                               R-PRODUCTO-UBICACION " " R-PRODUCTO-EAN
+                       WRITE REPORTE-LINEA FROM IMPRIMIR
+
+                       ADD 1 TO WS-CONTADOR-PAGINA
+                       IF WS-CONTADOR-PAGINA >= WS-LINEAS-POR-PAGINA
+                           DISPLAY "--- PRESIONE ENTER PARA "
+                               "CONTINUAR ---"
+                           ACCEPT WS-PAUSA
+                           MOVE ZEROS TO WS-CONTADOR-PAGINA
+                       END-IF
                END-READ
            END-PERFORM.
 
+      * Mostrar y grabar la valoración total del inventario
+           DISPLAY "VALOR TOTAL DEL INVENTARIO: " WS-VALOR-TOTAL.
+           STRING "VALOR TOTAL DEL INVENTARIO: " WS-VALOR-TOTAL
+               DELIMITED BY SIZE INTO WS-LINEA-TOTAL.
+           WRITE REPORTE-LINEA FROM WS-LINEA-TOTAL.
+
            CLOSE PRODUCTO
+           CLOSE REPORTE-PRODUCTOS
            STOP RUN.
        END PROGRAM MOSTRAR-TODOS.
