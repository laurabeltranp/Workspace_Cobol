@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-UBICACIONES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTO-ID
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
+           SELECT REPORTE-UBICACION
+               ASSIGN TO "REPORTE-UBICACION.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+           SELECT WS-UBICACION-SORT
+               ASSIGN TO "WS-SORTUBIC.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCTO.
+           COPY PRODFLT.
+
+       FD REPORTE-UBICACION.
+       01 UBICACION-LINEA PIC X(100).
+
+       SD WS-UBICACION-SORT.
+       01 UB-REGISTRO.
+           05 UB-UBICACION PIC X(10).
+           05 UB-PRODUCTO-ID PIC 9(6).
+           05 UB-DESCRIP PIC X(30).
+           05 UB-STOCK PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRODUCTO-STATUS PIC XX.
+       01 WS-REPORTE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-EOF-SORT PIC X VALUE "N".
+       01 WS-CONTADOR-PAGINA PIC 99 VALUE ZEROS.
+       01 WS-LINEAS-POR-PAGINA PIC 99 VALUE 20.
+       01 WS-PAUSA PIC X.
+       01 UBICACION-ENCABEZADO PIC X(100) VALUE
+           "UBICACION  ID     DESCRIPCION                    STOCK".
+       01 UBICACION-DETALLE.
+           05 UD-UBICACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 UD-PRODUCTO-ID PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 UD-DESCRIP PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 UD-STOCK PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+      *----------------------- REPORTE DE UBICACIONES -----------------------
+      * Ordena el catalogo por PRODUCTO-UBICACION (el casillero/bin del
+      * deposito) para que el personal de deposito pueda recorrer los
+      * pasillos en orden y localizar cada producto sin ir y volver.
+       INICIO.
+           OPEN OUTPUT REPORTE-UBICACION
+           IF WS-REPORTE-STATUS NOT = "00"
+               DISPLAY "No se pudo crear REPORTE-UBICACION.txt. "
+                   "Estado: " WS-REPORTE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE UBICACION-ENCABEZADO TO UBICACION-LINEA
+           WRITE UBICACION-LINEA
+           DISPLAY UBICACION-ENCABEZADO
+
+           SORT WS-UBICACION-SORT
+               ON ASCENDING KEY UB-UBICACION
+               ON ASCENDING KEY UB-PRODUCTO-ID
+               INPUT PROCEDURE IS CARGAR-SORT-UBICACION
+               OUTPUT PROCEDURE IS IMPRIMIR-UBICACIONES
+
+           CLOSE REPORTE-UBICACION
+           STOP RUN.
+
+       CARGAR-SORT-UBICACION.
+           OPEN INPUT PRODUCTO
+           IF WS-PRODUCTO-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir producto.dat. Estado: "
+                   WS-PRODUCTO-STATUS
+           ELSE
+               PERFORM UNTIL WS-EOF = "S"
+                   READ PRODUCTO NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           MOVE PRODUCTO-UBICACION TO UB-UBICACION
+                           MOVE PRODUCTO-ID TO UB-PRODUCTO-ID
+                           MOVE PRODUCTO-DESCRIP TO UB-DESCRIP
+                           MOVE PRODUCTO-STOCK TO UB-STOCK
+                           RELEASE UB-REGISTRO
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCTO
+           END-IF.
+
+       IMPRIMIR-UBICACIONES.
+           PERFORM UNTIL WS-EOF-SORT = "S"
+               RETURN WS-UBICACION-SORT
+                   AT END
+                       MOVE "S" TO WS-EOF-SORT
+                   NOT AT END
+                       MOVE UB-UBICACION TO UD-UBICACION
+                       MOVE UB-PRODUCTO-ID TO UD-PRODUCTO-ID
+                       MOVE UB-DESCRIP TO UD-DESCRIP
+                       MOVE UB-STOCK TO UD-STOCK
+                       MOVE UBICACION-DETALLE TO UBICACION-LINEA
+                       WRITE UBICACION-LINEA
+                       DISPLAY UBICACION-DETALLE
+
+                       ADD 1 TO WS-CONTADOR-PAGINA
+                       IF WS-CONTADOR-PAGINA >= WS-LINEAS-POR-PAGINA
+                           DISPLAY "--- PRESIONE ENTER PARA "
+                               "CONTINUAR ---"
+                           ACCEPT WS-PAUSA
+                           MOVE ZEROS TO WS-CONTADOR-PAGINA
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       END PROGRAM REPORTE-UBICACIONES.
