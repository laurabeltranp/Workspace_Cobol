@@ -1,18 +1,30 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GESTION-STOCK.
+       PROGRAM-ID. ACTUALIZAR-VENTAS.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT VENTAS-DIARIAS
                ASSIGN TO "ventas-diarias.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VENTAS-STATUS.
 
            SELECT PRODUCTO
                ASSIGN TO "producto.dat"
                ORGANIZATION IS INDEXED
                RECORD KEY IS PRODUCTO-ID
-               ACCESS MODE IS DYNAMIC.
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
+           SELECT CHECKPOINT
+               ASSIGN TO "ACTUALIZAR-VENTAS.ckp"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT FALTANTES-STOCK
+               ASSIGN TO "faltantes-stock.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FALTANTES-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,32 +34,80 @@
            05 V-UNIDADES-VENDIDAS     PIC 9(3).
 
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-           05 PRODUCTO-ID            PIC 9(6).
-           05 PRODUCTO-STOCK         PIC 9(6).
-           05 PRODUCTO-DESCRIPCION    PIC X(35).
-           05 PRODUCTO-PRECIO         PIC 9(4)V99.
+           COPY PRODFLT.
+
+       FD CHECKPOINT.
+       01 CKP-REGISTRO.
+           05 CKP-REGISTROS-PROCESADOS PIC 9(8).
+
+       FD FALTANTES-STOCK.
+       01 FALTANTE-REGISTRO.
+           05 FALTANTE-PRODUCTO-ID    PIC 9(6).
+           05 FALTANTE-UNIDADES       PIC 9(6).
 
        WORKING-STORAGE SECTION.
-       01 WS-FILE-STATUS             PIC XX.
+       01 WS-VENTAS-STATUS           PIC XX.
+       01 WS-PRODUCTO-STATUS         PIC XX.
+       01 WS-CKP-STATUS              PIC XX.
+       01 WS-FALTANTES-STATUS        PIC XX.
        01 WS-EOF                     PIC X VALUE "N".
+       01 WS-REGISTROS-A-SALTAR      PIC 9(8) VALUE 0.
+       01 WS-REGISTROS-PROCESADOS    PIC 9(8) VALUE 0.
+       01 WS-FALTANTE                PIC S9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM LEER-CHECKPOINT
            OPEN INPUT VENTAS-DIARIAS
            OPEN I-O PRODUCTO
-           IF WS-FILE-STATUS NOT = "00"
+           IF WS-VENTAS-STATUS NOT = "00"
+              OR WS-PRODUCTO-STATUS NOT = "00"
                DISPLAY "Error al abrir archivos. Código de estado: "
-               WS-FILE-STATUS
+               WS-VENTAS-STATUS " / " WS-PRODUCTO-STATUS
                STOP RUN
            END-IF
 
+           OPEN EXTEND FALTANTES-STOCK
+           IF WS-FALTANTES-STATUS = "05" OR WS-FALTANTES-STATUS = "35"
+               OPEN OUTPUT FALTANTES-STOCK
+           END-IF
+
+           IF WS-REGISTROS-A-SALTAR > 0
+               DISPLAY "Reanudando tras el registro "
+                   WS-REGISTROS-A-SALTAR " del checkpoint anterior."
+               PERFORM SALTAR-REGISTROS-PROCESADOS
+           END-IF
+
            PERFORM PROCESAR-VENTAS
            CLOSE VENTAS-DIARIAS
            CLOSE PRODUCTO
+           CLOSE FALTANTES-STOCK
+
+           PERFORM GRABAR-CHECKPOINT
            DISPLAY "Proceso de actualización completado."
            STOP RUN.
 
+       LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-SALTAR
+           OPEN INPUT CHECKPOINT
+           IF WS-CKP-STATUS = "00"
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CKP-REGISTROS-PROCESADOS
+                           TO WS-REGISTROS-A-SALTAR
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       SALTAR-REGISTROS-PROCESADOS.
+           PERFORM WS-REGISTROS-A-SALTAR TIMES
+               READ VENTAS-DIARIAS
+                   AT END
+                       MOVE "S" TO WS-EOF
+               END-READ
+           END-PERFORM
+           MOVE WS-REGISTROS-A-SALTAR TO WS-REGISTROS-PROCESADOS.
+
        PROCESAR-VENTAS.
            PERFORM UNTIL WS-EOF = "S"
                READ VENTAS-DIARIAS
@@ -55,9 +115,17 @@
                        MOVE "S" TO WS-EOF
                    NOT AT END
                        PERFORM ACTUALIZAR-STOCK
+                       ADD 1 TO WS-REGISTROS-PROCESADOS
+                       PERFORM GRABAR-CHECKPOINT
                END-READ
            END-PERFORM.
 
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE WS-REGISTROS-PROCESADOS TO CKP-REGISTROS-PROCESADOS
+           WRITE CKP-REGISTRO
+           CLOSE CHECKPOINT.
+
        ACTUALIZAR-STOCK.
            MOVE V-VENTA-PRODUCTO-ID TO PRODUCTO-ID
            READ PRODUCTO
@@ -65,9 +133,21 @@
                    DISPLAY "Producto no encontrado: "
                    V-VENTA-PRODUCTO-ID
                NOT INVALID KEY
-                   SUBTRACT V-UNIDADES-VENDIDAS FROM PRODUCTO-STOCK
-                   IF PRODUCTO-STOCK < 0
+                   IF V-UNIDADES-VENDIDAS > PRODUCTO-STOCK
+                       COMPUTE WS-FALTANTE =
+                           V-UNIDADES-VENDIDAS - PRODUCTO-STOCK
                        MOVE 0 TO PRODUCTO-STOCK
+                       PERFORM GRABAR-FALTANTE
+                   ELSE
+                       SUBTRACT V-UNIDADES-VENDIDAS FROM PRODUCTO-STOCK
                    END-IF
                    REWRITE PRODUCTO-REGISTRO
            END-READ.
+
+       GRABAR-FALTANTE.
+           MOVE V-VENTA-PRODUCTO-ID TO FALTANTE-PRODUCTO-ID
+           MOVE WS-FALTANTE TO FALTANTE-UNIDADES
+           WRITE FALTANTE-REGISTRO
+           DISPLAY "Stock insuficiente para el producto "
+               V-VENTA-PRODUCTO-ID ": faltan " WS-FALTANTE
+               " unidades. Registrado en faltantes-stock.dat.".
