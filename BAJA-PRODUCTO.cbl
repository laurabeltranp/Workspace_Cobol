@@ -14,29 +14,41 @@
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS File-Status.
 
+           SELECT VENTAS
+               ASSIGN TO "VENTAS-INDEXADO.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENTAS-ID
+               ALTERNATE RECORD KEY IS VE-PRODUCTO-ID WITH DUPLICATES
+               FILE STATUS IS WS-VENTAS-STATUS.
+
+           SELECT PRODUCTO-AUDITORIA
+               ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-               03 PRODUCTO-ID PIC 9(6).
-               03 PRODUCTO-CONTROL PIC 9.
-               03 PRODUCTO-DESCRIP PIC X(35).
-               03 PRODUCTO-PRECIO PIC 9(4)V99.
-               03 PRODUCTO-STOCK PIC 9(6).
-               03 PRODUCTO-CADUCIDAD.
-                   05 PRODUCTO-CAD-AAAA PIC 9(4).
-                   05 PRODUCTO-CAD-MM PIC 99.
-                   05 PRODUCTO-CAD-DD PIC 99.
-               03 PRODUCTO-CRITICO PIC 9(6).
-               03 PRODUCTO-ALTA-FECH.
-                   05 PRODUCTO-ALTA-AAAA PIC 9(4).
-                   05 PRODUCTO-ALTA-MM PIC 99.
-                   05 PRODUCTO-ALTA-DD PIC 99.
+           COPY PRODIDX.
 
+       FD VENTAS.
+       01 VENTAS-REGISTRO.
+               03 VENTAS-ID PIC 9(6).
+               03 VE-PRODUCTO-ID PIC 9(6).
+               03 UNIDADES PIC 9(3).
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
 
        WORKING-STORAGE SECTION.
        01 File-Status PIC XX VALUE SPACES.
+       01 WS-VENTAS-STATUS PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
        01 SINO PIC X VALUE "S".
+       01 WS-TIENE-VENTAS PIC X VALUE "N".
+       01 WS-DIGITO-VERIF PIC 9 VALUE 0.
+           COPY SEGURIDAD.
        PROCEDURE DIVISION.
        INICIO.
        OPEN I-O PRODUCTO.
@@ -51,10 +63,16 @@
       * Verificar si el archivo se abrió correctamente
        IF FILE-STATUS NOT = "00"
         DISPLAY "Error al abrir el archivo. Codigo de estado: "
-        FILE-STATUS
+            FILE-STATUS
         CLOSE PRODUCTO
         STOP RUN
        END-IF
+
+       OPEN EXTEND PRODUCTO-AUDITORIA
+       IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+           OPEN OUTPUT PRODUCTO-AUDITORIA
+       END-IF
+
        PERFORM UNTIL SINO NOT = "S"
        DISPLAY "INTRODUZCA EL ID DEL PRODUCTO DESEADO A ELIMINAR:"
        ACCEPT PRODUCTO-ID
@@ -63,13 +81,79 @@
        INVALID KEY
             DISPLAY "Producto no existe."
        NOT INVALID KEY
-            DELETE PRODUCTO
-      * Registro duplicado
-                DISPLAY "borrando producto."
+            CALL "DigitoC" USING PRODUCTO-ID, WS-DIGITO-VERIF
+            IF WS-DIGITO-VERIF NOT = PRODUCTO-CONTROL
+                DISPLAY "DIGITO DE CONTROL INVALIDO. REGISTRO "
+                DISPLAY "POSIBLEMENTE CORRUPTO. BAJA CANCELADA."
+            ELSE
+            PERFORM VERIFICAR-VENTAS-PRODUCTO
+            IF WS-TIENE-VENTAS = "S"
+                DISPLAY "Producto con ventas registradas: no se "
+                DISPLAY "puede eliminar. Se marca como discontinuado."
+                MOVE "S" TO PRODUCTO-DISCONTINUADO
+                REWRITE PRODUCTO-REGISTRO
+                MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                MOVE "DISCONT" TO AUDITORIA-ACCION
+                MOVE "Producto marcado discontinuado" TO
+                    AUDITORIA-DETALLE
+                PERFORM GRABAR-AUDITORIA
+            ELSE
+                PERFORM VALIDAR-CLAVE-SUPERVISOR
+                IF OPERADOR-AUTORIZADO
+                    DELETE PRODUCTO
+                    DISPLAY "borrando producto."
+                    MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                    MOVE "BAJA" TO AUDITORIA-ACCION
+                    MOVE "Eliminacion de producto" TO
+                        AUDITORIA-DETALLE
+                    PERFORM GRABAR-AUDITORIA
+                ELSE
+                    DISPLAY "CLAVE INCORRECTA. BAJA NO AUTORIZADA."
+                END-IF
+            END-IF
+            END-IF
        end-read
        DISPLAY "Desea agregar otro producto? (S/N): "
         ACCEPT SINO
-
-           stop run
        END-PERFORM.
+
+           CLOSE PRODUCTO-AUDITORIA
+           stop run.
+
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
+
+      *----------------------- CLAVE DE SUPERVISOR ------------------------
+       VALIDAR-CLAVE-SUPERVISOR.
+           DISPLAY "OPERACION RESTRINGIDA. INGRESE CLAVE DE "
+           DISPLAY "SUPERVISOR: "
+           ACCEPT WS-CLAVE-INGRESADA
+           IF WS-CLAVE-INGRESADA = CLAVE-SUPERVISOR
+               MOVE "S" TO WS-OPERADOR-AUTORIZADO
+           ELSE
+               MOVE "N" TO WS-OPERADOR-AUTORIZADO
+           END-IF.
+
+      *----------------------- VERIFICAR VENTAS -------------------------
+       VERIFICAR-VENTAS-PRODUCTO.
+           MOVE "N" TO WS-TIENE-VENTAS
+           MOVE PRODUCTO-ID TO VE-PRODUCTO-ID
+           OPEN INPUT VENTAS
+           IF WS-VENTAS-STATUS = "00"
+               START VENTAS KEY IS EQUAL VE-PRODUCTO-ID
+                   INVALID KEY
+                       MOVE "N" TO WS-TIENE-VENTAS
+                   NOT INVALID KEY
+                       READ VENTAS NEXT RECORD
+                       IF WS-VENTAS-STATUS = "00" AND
+                          VE-PRODUCTO-ID = PRODUCTO-ID
+                           MOVE "S" TO WS-TIENE-VENTAS
+                       END-IF
+               END-START
+               CLOSE VENTAS
+           END-IF.
+
        END PROGRAM BAJA-PRODUCTO.
