@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-CATALOGO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTO
+               ASSIGN TO "producto.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTO-ID
+               FILE STATUS IS WS-PRODUCTO-STATUS.
+
+           SELECT CATALOGO-CSV
+               ASSIGN TO "CATALOGO.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCTO.
+           COPY PRODFLT.
+
+       FD CATALOGO-CSV.
+       01 CATALOGO-CSV-LINEA PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRODUCTO-STATUS PIC XX.
+       01 WS-CSV-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-CANTIDAD-EXPORTADA PIC 9(6) VALUE ZEROES.
+       01 WS-PRECIO-CSV PIC ZZZZ9.99.
+       01 CATALOGO-ENCABEZADO PIC X(150) VALUE
+           "ID,CONTROL,DESCRIPCION,PRECIO,STOCK,CADUCIDAD,CRITICO,
+      -    "PROVEEDOR,UBICACION,EAN".
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PRODUCTO
+           IF WS-PRODUCTO-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir producto.dat. Estado: "
+                   WS-PRODUCTO-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CATALOGO-CSV
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "No se pudo crear CATALOGO.csv. Estado: "
+                   WS-CSV-STATUS
+               CLOSE PRODUCTO
+               STOP RUN
+           END-IF
+
+           MOVE CATALOGO-ENCABEZADO TO CATALOGO-CSV-LINEA
+           WRITE CATALOGO-CSV-LINEA
+
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       PERFORM ESCRIBIR-LINEA-CATALOGO
+                       ADD 1 TO WS-CANTIDAD-EXPORTADA
+               END-READ
+           END-PERFORM
+
+           DISPLAY "PRODUCTOS EXPORTADOS: " WS-CANTIDAD-EXPORTADA
+
+           CLOSE PRODUCTO
+           CLOSE CATALOGO-CSV
+           STOP RUN.
+
+       ESCRIBIR-LINEA-CATALOGO.
+           MOVE PRODUCTO-PRECIO TO WS-PRECIO-CSV
+           STRING PRODUCTO-ID          DELIMITED BY SIZE ","
+                  PRODUCTO-CONTROL     DELIMITED BY SIZE ","
+                  PRODUCTO-DESCRIP     DELIMITED BY "  " ","
+                  WS-PRECIO-CSV        DELIMITED BY SIZE ","
+                  PRODUCTO-STOCK       DELIMITED BY SIZE ","
+                  PRODUCTO-CADUCIDAD   DELIMITED BY SIZE ","
+                  PRODUCTO-CRITICO     DELIMITED BY SIZE ","
+                  PRODUCTO-PROVEEDOR-ID DELIMITED BY SIZE ","
+                  PRODUCTO-UBICACION   DELIMITED BY "  " ","
+                  PRODUCTO-EAN         DELIMITED BY SIZE
+               INTO CATALOGO-CSV-LINEA
+           WRITE CATALOGO-CSV-LINEA.
+
+       END PROGRAM EXPORTAR-CATALOGO.
