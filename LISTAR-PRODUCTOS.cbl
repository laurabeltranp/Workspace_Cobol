@@ -15,23 +15,45 @@
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS File-Status.
 
+           SELECT REPORTE-PRODUCTOS
+               ASSIGN TO "REPORTE-PRODUCTOS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+           SELECT WS-SORT-FILE
+               ASSIGN TO "WS-SORTPROD.tmp".
+
        DATA DIVISION.
            FILE SECTION.
            FD PRODUCTO.
-           01 PRODUCTO-REGISTRO.
-                   05 PRODUCTO-ID PIC 9(6).
-                   05 PRODUCTO-CONTROL PIC 9.
-                   05 PRODUCTO-DESCRIP PIC X(30).
-                   05 PRODUCTO-PRECIO PIC 9(5)V99.
-                   05 PRODUCTO-STOCK PIC 9(6).
-                   05 PRODUCTO-CADUCIDAD PIC 9(8).
-                   05 PRODUCTO-CRITICO PIC 9(6).
+               COPY PRODIDX.
+
+           FD REPORTE-PRODUCTOS.
+           01 REPORTE-LINEA PIC X(150).
+
+           SD WS-SORT-FILE.
+           01 SORT-REGISTRO.
+               05 SORT-ID PIC 9(6).
+               05 SORT-DESCRIP PIC X(35).
+               05 SORT-PRECIO PIC 9(4)V99.
+               05 SORT-STOCK PIC 9(6).
+               05 SORT-CADUCIDAD PIC X(20).
+               05 SORT-CRITICO PIC 9(6).
+               05 SORT-PROVEEDOR PIC 9(6).
+               05 SORT-UBICACION PIC X(10).
+               05 SORT-EAN PIC 9(13).
 
 
        WORKING-STORAGE SECTION.
        01 WS-DIGITO-CONTROL-TEMP PIC X(20).
        01 WS-DIGITO-CONTROL PIC 9 VALUE 0.
        01 File-Status PIC XX VALUE SPACES.
+       01 WS-REPORTE-STATUS PIC XX VALUE SPACES.
+       01 WS-IVA-PORCENTAJE PIC 9(2) VALUE 21.
+       01 WS-CONTADOR-PAGINA PIC 99 VALUE ZEROS.
+       01 WS-LINEAS-POR-PAGINA PIC 99 VALUE 20.
+       01 WS-PAUSA PIC X.
+       01 WS-PRECIO-CON-IVA PIC 9(6)V99 VALUE ZEROS.
        01 ENCABEZADO.
            05 E-PRODUCTO-ID PIC X(20) VALUE "ID".
            05 FILLER PIC X(6) VALUE SPACES.
@@ -41,12 +63,20 @@
            05 FILLER PIC X(6) VALUE SPACES.
            05 E-PRODUCTO-PRECIO PIC X(20) VALUE "PRECIO".
            05 FILLER PIC X(6) VALUE SPACES.
+           05 E-PRODUCTO-PRECIO-IVA PIC X(20) VALUE "PRECIO+IVA".
+           05 FILLER PIC X(6) VALUE SPACES.
            05 E-PRODUCTO-STOCK PIC X(20) VALUE "STOCK".
            05 FILLER PIC X(6) VALUE SPACES.
            05 E-PRODUCTO-CADUCIDAD PIC X(20) VALUE "CADUCIDAD".
            05 FILLER PIC X(6) VALUE SPACES.
            05 E-PRODUCTO-CRITICO PIC X(20) VALUE "CRITICO".
            05 FILLER PIC X(6) VALUE SPACES.
+           05 E-PRODUCTO-PROVEEDOR PIC X(20) VALUE "PROVEEDOR".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 E-PRODUCTO-UBICACION PIC X(20) VALUE "UBICACION".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 E-PRODUCTO-EAN PIC X(20) VALUE "EAN".
+           05 FILLER PIC X(6) VALUE SPACES.
 
        01 IMPRIMIR.
            05 R-PRODUCTO-ID PIC X(20).
@@ -57,13 +87,23 @@
            05 FILLER PIC X(6) VALUE SPACES.
            05 R-PRODUCTO-PRECIO PIC 9(5)V99.
            05 FILLER PIC X(6) VALUE SPACES.
+           05 R-PRODUCTO-PRECIO-IVA PIC 9(6)V99.
+           05 FILLER PIC X(6) VALUE SPACES.
            05 R-PRODUCTO-STOCK PIC X(20).
            05 FILLER PIC X(6) VALUE SPACES.
            05 R-PRODUCTO-CADUCIDAD PIC X(20).
            05 FILLER PIC X(6) VALUE SPACES.
            05 R-PRODUCTO-CRITICO PIC X(20).
            05 FILLER PIC X(6) VALUE SPACES.
+           05 R-PRODUCTO-PROVEEDOR PIC X(20).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 R-PRODUCTO-UBICACION PIC X(20).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 R-PRODUCTO-EAN PIC 9(13).
+           05 FILLER PIC X(6) VALUE SPACES.
        01 WS-EOF PIC A(1).
+       01 WS-EOF-SORT PIC A(1).
+       01 WS-ORDEN-OPCION PIC 9 VALUE 1.
 
 
        PROCEDURE DIVISION.
@@ -79,35 +119,98 @@
       * Verificar si el archivo se abrió correctamente
        IF FILE-STATUS NOT = "00"
         DISPLAY "Error al abrir el archivo. Codigo de estado: "
-        FILE-STATUS
+            FILE-STATUS
         CLOSE PRODUCTO
         STOP RUN
        END-IF
+           CLOSE PRODUCTO.
             DISPLAY ENCABEZADO.
+           OPEN OUTPUT REPORTE-PRODUCTOS.
+           WRITE REPORTE-LINEA FROM ENCABEZADO.
+
+           DISPLAY "ORDENAR POR: 1-ID  2-DESCRIPCION  3-PRECIO  4-STOCK"
+           ACCEPT WS-ORDEN-OPCION.
+
+           EVALUATE WS-ORDEN-OPCION
+               WHEN 2
+                   SORT WS-SORT-FILE ON ASCENDING KEY SORT-DESCRIP
+                       INPUT PROCEDURE IS CARGAR-SORT
+                       OUTPUT PROCEDURE IS MOSTRAR-ORDENADOS
+               WHEN 3
+                   SORT WS-SORT-FILE ON ASCENDING KEY SORT-PRECIO
+                       INPUT PROCEDURE IS CARGAR-SORT
+                       OUTPUT PROCEDURE IS MOSTRAR-ORDENADOS
+               WHEN 4
+                   SORT WS-SORT-FILE ON ASCENDING KEY SORT-STOCK
+                       INPUT PROCEDURE IS CARGAR-SORT
+                       OUTPUT PROCEDURE IS MOSTRAR-ORDENADOS
+               WHEN OTHER
+                   SORT WS-SORT-FILE ON ASCENDING KEY SORT-ID
+                       INPUT PROCEDURE IS CARGAR-SORT
+                       OUTPUT PROCEDURE IS MOSTRAR-ORDENADOS
+           END-EVALUATE.
+
+           CLOSE REPORTE-PRODUCTOS.
+           STOP RUN.
+
+       CARGAR-SORT.
            OPEN INPUT PRODUCTO.
            PERFORM UNTIL WS-EOF = "S"
                READ PRODUCTO
                AT END
                    MOVE "S" TO WS-EOF
                NOT AT END
-                   MOVE PRODUCTO-ID TO R-PRODUCTO-ID
+                   MOVE PRODUCTO-ID TO SORT-ID
+                   MOVE PRODUCTO-DESCRIP TO SORT-DESCRIP
+                   MOVE PRODUCTO-PRECIO TO SORT-PRECIO
+                   MOVE PRODUCTO-STOCK TO SORT-STOCK
+                   STRING PRODUCTO-CAD-AAAA "/"
+                       PRODUCTO-CAD-MM "/" PRODUCTO-CAD-DD
+                       DELIMITED BY SIZE INTO SORT-CADUCIDAD
+                   MOVE PRODUCTO-CRITICO TO SORT-CRITICO
+                   MOVE PRODUCTO-PROVEEDOR-ID TO SORT-PROVEEDOR
+                   MOVE PRODUCTO-UBICACION TO SORT-UBICACION
+                   MOVE PRODUCTO-EAN TO SORT-EAN
+                   RELEASE SORT-REGISTRO
+           END-READ
+           END-PERFORM.
+           CLOSE PRODUCTO.
 
-                   MOVE PRODUCTO-DESCRIP TO R-PRODUCTO-DESCRIP
-                   MOVE PRODUCTO-PRECIO TO R-PRODUCTO-PRECIO
-                   MOVE PRODUCTO-STOCK TO R-PRODUCTO-STOCK
-                   MOVE PRODUCTO-CADUCIDAD TO R-PRODUCTO-CADUCIDAD
-                   MOVE PRODUCTO-CRITICO TO R-PRODUCTO-CRITICO
+       MOSTRAR-ORDENADOS.
+           PERFORM UNTIL WS-EOF-SORT = "S"
+               RETURN WS-SORT-FILE
+               AT END
+                   MOVE "S" TO WS-EOF-SORT
+               NOT AT END
+                   MOVE SORT-ID TO R-PRODUCTO-ID
+                   MOVE SORT-DESCRIP TO R-PRODUCTO-DESCRIP
+                   MOVE SORT-PRECIO TO R-PRODUCTO-PRECIO
+                   COMPUTE WS-PRECIO-CON-IVA =
+                       SORT-PRECIO *
+                           (1 + WS-IVA-PORCENTAJE / 100)
+                   MOVE WS-PRECIO-CON-IVA TO R-PRODUCTO-PRECIO-IVA
+                   MOVE SORT-STOCK TO R-PRODUCTO-STOCK
+                   MOVE SORT-CADUCIDAD TO R-PRODUCTO-CADUCIDAD
+                   MOVE SORT-CRITICO TO R-PRODUCTO-CRITICO
+                   MOVE SORT-PROVEEDOR TO R-PRODUCTO-PROVEEDOR
+                   MOVE SORT-UBICACION TO R-PRODUCTO-UBICACION
+                   MOVE SORT-EAN TO R-PRODUCTO-EAN
 
       * Llamada al programa DigitoC para calcular el dígito de control
-           CALL 'DigitoC' USING PRODUCTO-ID, WS-DIGITO-CONTROL
+                   CALL 'DigitoC' USING SORT-ID, WS-DIGITO-CONTROL
 
       * Mover WS-DIGITO-CONTROL a un campo de caracteres para mostrarlo
-           MOVE WS-DIGITO-CONTROL TO WS-DIGITO-CONTROL-TEMP
-           MOVE WS-DIGITO-CONTROL-TEMP TO R-PRODUCTO-CONTROL
+                   MOVE WS-DIGITO-CONTROL TO WS-DIGITO-CONTROL-TEMP
+                   MOVE WS-DIGITO-CONTROL-TEMP TO R-PRODUCTO-CONTROL
                    DISPLAY IMPRIMIR
-           END-READ
-           END-PERFORM.
+                   WRITE REPORTE-LINEA FROM IMPRIMIR
 
-           CLOSE PRODUCTO
-           STOP RUN.
+                   ADD 1 TO WS-CONTADOR-PAGINA
+                   IF WS-CONTADOR-PAGINA >= WS-LINEAS-POR-PAGINA
+                       DISPLAY "--- PRESIONE ENTER PARA CONTINUAR ---"
+                       ACCEPT WS-PAUSA
+                       MOVE ZEROS TO WS-CONTADOR-PAGINA
+                   END-IF
+           END-RETURN
+           END-PERFORM.
        END PROGRAM LISTAR-PRODUCTOS.
