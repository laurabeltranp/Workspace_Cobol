@@ -12,23 +12,29 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS File-Status.
 
+           SELECT PRODUCTO-AUDITORIA
+               ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-               05 PRODUCTO-ID PIC 9(6).
-               05 PRODUCTO-CONTROL PIC 9.
-               05 PRODUCTO-DESCRIP PIC X(30).
-               05 PRODUCTO-PRECIO PIC 9(5)V99.
-               05 PRODUCTO-STOCK PIC 9(6).
-               05 PRODUCTO-CADUCIDAD PIC 9(8).
-               05 PRODUCTO-CRITICO PIC 9(6).
+           COPY PRODFLT.
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
 
        WORKING-STORAGE SECTION.
        01 DIGITO PIC 9 VALUE 0.
        01 File-Status PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
        01 DIGITO-OK PIC XX VALUE SPACES.
        01 SI-NO PIC X VALUE "S".
+       01 CONFIRMA PIC X VALUE "S".
+       01 WS-NUEVO-ID PIC 9(6).
+       01 WS-EOF-DUP PIC X VALUE "N".
+       01 WS-DUPLICADO PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -38,8 +44,14 @@
            DISPLAY "ERROR AL ABRIR EL ARCHIVO FILE-STATUS: " File-Status
               CLOSE PRODUCTO STOP RUN.
 
+               OPEN EXTEND PRODUCTO-AUDITORIA
+               IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT PRODUCTO-AUDITORIA
+               END-IF
+
                PERFORM OBTENER-CAMPOS UNTIL SI-NO = "N"
                CLOSE PRODUCTO.
+               CLOSE PRODUCTO-AUDITORIA.
                DISPLAY "FIN DEL PROGRAMA".
                STOP RUN.
 
@@ -49,23 +61,63 @@
                DISPLAY "INTRODUCE UN ID PRODUCTO: "
                ACCEPT PRODUCTO-ID.
 
-
-               PERFORM CALCULO-DIGITO UNTIL DIGITO-OK = "OK".
-               MOVE SPACES TO DIGITO-OK.
-
-               DISPLAY "INGRESE DESCRIPCION DEL PRODUCTO: ".
-               ACCEPT PRODUCTO-DESCRIP.
-
-               DISPLAY "INGRESE EL PRECIO DEL PRODUCTO: ".
-               ACCEPT PRODUCTO-PRECIO.
-
-               DISPLAY "INGRESE EL STOCK DEL PRODUCTO: ".
-               ACCEPT PRODUCTO-STOCK.
-               DISPLAY "INGRESE EL CADUCIDAD DEL PRODUCTO: ".
-               ACCEPT PRODUCTO-CADUCIDAD.
-               DISPLAY "INGRESE EL CRITICO DEL PRODUCTO: ".
-               ACCEPT PRODUCTO-CRITICO.
-               WRITE PRODUCTO-REGISTRO.
+               MOVE PRODUCTO-ID TO WS-NUEVO-ID.
+               PERFORM VERIFICAR-DUPLICADO.
+
+               IF WS-DUPLICADO = "S"
+                   DISPLAY "ERROR: EL ID DEL PRODUCTO YA EXISTE."
+               ELSE
+                   PERFORM CALCULO-DIGITO UNTIL DIGITO-OK = "OK"
+                   MOVE SPACES TO DIGITO-OK
+
+                   DISPLAY "INGRESE DESCRIPCION DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-DESCRIP
+
+                   DISPLAY "INGRESE EL PRECIO DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-PRECIO
+
+                   DISPLAY "INGRESE EL STOCK DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-STOCK
+                   DISPLAY "INGRESE EL CADUCIDAD DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-CADUCIDAD
+                   DISPLAY "INGRESE EL CRITICO DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-CRITICO
+                   DISPLAY "INGRESE EL ID DEL PROVEEDOR: "
+                   ACCEPT PRODUCTO-PROVEEDOR-ID
+                   DISPLAY "INGRESE LA UBICACION DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-UBICACION
+
+                   DISPLAY "INGRESE EL CODIGO EAN DEL PRODUCTO: "
+                   ACCEPT PRODUCTO-EAN
+
+                   DISPLAY "----- CONFIRME LOS DATOS DEL PRODUCTO -----"
+                   DISPLAY "ID..........: " PRODUCTO-ID
+                   DISPLAY "Descripcion.: " PRODUCTO-DESCRIP
+                   DISPLAY "Precio......: " PRODUCTO-PRECIO
+                   DISPLAY "Stock.......: " PRODUCTO-STOCK
+                   DISPLAY "Caducidad...: " PRODUCTO-CADUCIDAD
+                   DISPLAY "Critico.....: " PRODUCTO-CRITICO
+                   DISPLAY "Proveedor...: " PRODUCTO-PROVEEDOR-ID
+                   DISPLAY "Ubicacion...: " PRODUCTO-UBICACION
+                   DISPLAY "EAN.........: " PRODUCTO-EAN
+                   DISPLAY "CONFIRMA EL ALTA DEL PRODUCTO? (S/N): "
+                   ACCEPT CONFIRMA
+                   IF CONFIRMA = "S" OR "s"
+                       WRITE PRODUCTO-REGISTRO
+                       IF File-Status = "00"
+                           MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                           MOVE "ALTA" TO AUDITORIA-ACCION
+                           MOVE "Alta de producto nuevo" TO
+                               AUDITORIA-DETALLE
+                           PERFORM GRABAR-AUDITORIA
+                       ELSE
+                           DISPLAY "Producto no guardado. Estado: "
+                               File-Status
+                       END-IF
+                   ELSE
+                       DISPLAY "ALTA CANCELADA POR EL USUARIO."
+                   END-IF
+               END-IF.
 
                DISPLAY "DESEA ALMACENAR OTRO REGISTRO?".
                ACCEPT SI-NO.
@@ -75,15 +127,37 @@
                        IF SI-NO = "N" OR "n"
                            MOVE "N" TO SI-NO.
 
+           VERIFICAR-DUPLICADO.
+               MOVE "N" TO WS-DUPLICADO.
+               MOVE "N" TO WS-EOF-DUP.
+               CLOSE PRODUCTO.
+               OPEN INPUT PRODUCTO.
+               PERFORM UNTIL WS-EOF-DUP = "S"
+                   READ PRODUCTO
+                       AT END
+                           MOVE "S" TO WS-EOF-DUP
+                       NOT AT END
+                           IF PRODUCTO-ID = WS-NUEVO-ID
+                               MOVE "S" TO WS-DUPLICADO
+                               MOVE "S" TO WS-EOF-DUP
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE PRODUCTO.
+               OPEN EXTEND PRODUCTO.
+               MOVE WS-NUEVO-ID TO PRODUCTO-ID.
+
            CALCULO-DIGITO.
                CALL "DigitoC" USING PRODUCTO-ID, DIGITO END-CALL.
-               IF DIGITO NOT EQUAL PRODUCTO-CONTROL
-                   MOVE ZEROES TO PRODUCTO-ID DIGITO
-                   PERFORM OBTENER-CAMPOS
-                   ELSE
-                       MOVE "OK" TO DIGITO-OK.
-                       MOVE 0 TO DIGITO.
+               MOVE DIGITO TO PRODUCTO-CONTROL.
+               MOVE "OK" TO DIGITO-OK.
+               MOVE 0 TO DIGITO.
            FIN-DIGITO.
 
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
 
        END PROGRAM ALTA-PRODUCTO.
