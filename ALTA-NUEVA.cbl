@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ALTA-NUEVA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -14,25 +14,90 @@
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS File-Status.
 
+           SELECT VENTAS-DIARIAS
+               ASSIGN TO "ventas-diarias.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VD-FILE-STATUS.
+
+           SELECT PRODUCTO-AUDITORIA
+               ASSIGN TO "PRODUCTO-AUDITORIA.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORTE-REORDEN
+               ASSIGN TO "REPORTE-REORDEN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDEN-STATUS.
+
+           SELECT REPORTE-REORDEN-CSV
+               ASSIGN TO "REPORTE-REORDEN.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDEN-CSV-STATUS.
+
+           SELECT REPORTE-VENCIMIENTO-CSV
+               ASSIGN TO "REPORTE-VENCIMIENTO.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENC-CSV-STATUS.
+
+           SELECT VENTAS
+               ASSIGN TO "VENTAS-INDEXADO.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENTAS-ID
+               ALTERNATE RECORD KEY IS VE-PRODUCTO-ID WITH DUPLICATES
+               FILE STATUS IS WS-VENTAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUCTO.
-       01 PRODUCTO-REGISTRO.
-               03 PRODUCTO-ID PIC 9(6).
-               03 PRODUCTO-CONTROL PIC 9.
-               03 PRODUCTO-DESCRIP PIC X(35).
-               03 PRODUCTO-PRECIO PIC 9(5)V99.
-               03 PRODUCTO-STOCK PIC 9(6).
-               03 PRODUCTO-CADUCIDAD.
-                   05 PRODUCTO-CAD-AAAA PIC 9(4).
-                   05 PRODUCTO-CAD-MM PIC 99.
-                   05 PRODUCTO-CAD-DD PIC 99.
-               03 PRODUCTO-CRITICO PIC 9(6).
-               03 PRODUCTO-ALTA.
-                   05 PRODUCTO-ALTA-AAAA PIC 9(4).
-                   05 PRODUCTO-ALTA-MM PIC 99.
-                   05 PRODUCTO-ALTA-DD PIC 99.
+           COPY PRODIDX.
+
+       FD VENTAS-DIARIAS.
+       01 VENTAS-DIARIAS-REGISTRO.
+           03 VD-PRODUCTO-ID PIC 9(6).
+           03 VD-UNIDADES-VENDIDAS PIC 9(3).
+
+       FD PRODUCTO-AUDITORIA.
+           COPY AUDITORIA.
+
+       FD REPORTE-REORDEN.
+       01 REORDEN-LINEA PIC X(100).
+
+       FD REPORTE-REORDEN-CSV.
+       01 REORDEN-CSV-LINEA PIC X(100).
+
+       FD REPORTE-VENCIMIENTO-CSV.
+       01 VENC-CSV-LINEA PIC X(100).
+
+       FD VENTAS.
+       01 VENTAS-REGISTRO.
+           03 VENTAS-ID PIC 9(6).
+           03 VE-PRODUCTO-ID PIC 9(6).
+           03 UNIDADES PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01 WS-VENTAS-STATUS PIC XX.
+       01 WS-TIENE-VENTAS PIC X VALUE "N".
+       01 WS-DIGITO-VERIF PIC 9 VALUE 0.
+           COPY SEGURIDAD.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-REORDEN-STATUS PIC XX.
+       01 WS-REORDEN-CSV-STATUS PIC XX.
+       01 WS-VENC-CSV-STATUS PIC XX.
+       01 WS-CANT-REORDEN PIC 9(6).
+       01 REORDEN-ENCABEZADO PIC X(100) VALUE
+           "ID     DESCRIPCION                    STOCK  CRITICO CANT".
+       01 REORDEN-DETALLE.
+           05 RO-PRODUCTO-ID PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-PRODUCTO-DESCRIP PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 RO-PRODUCTO-STOCK PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-PRODUCTO-CRITICO PIC Z(5)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RO-CANT-REORDEN PIC Z(5)9.
+       01 VD-FILE-STATUS PIC XX.
        01 DIGITO PIC 9 VALUE 0.
        01 File-Status PIC XX VALUE SPACES.
        01 DIGITO-OK PIC XX VALUE SPACES.
@@ -44,7 +109,7 @@
            03 NUEVO-PRODUCTO-ID PIC 9(6).
            03 NUEVO-PRODUCTO-CONTROL PIC 9.
            03 NUEVO-PRODUCTO-DESCRIP PIC X(35).
-           03 NUEVO-PRODUCTO-PRECIO PIC 9(5)V99.
+           03 NUEVO-PRODUCTO-PRECIO PIC 9(4)V99.
            03 NUEVO-PRODUCTO-STOCK PIC 9(6).
            03 NUEVO-PRODUCTO-CADUCIDAD.
                05 NUEVO-PRODUCTO-CAD-AAAA PIC 9(4).
@@ -55,6 +120,9 @@
                05 NUEVO-PRODUCTO-ALTA-AAAA PIC 9(4).
                05 NUEVO-PRODUCTO-ALTA-MM PIC 99.
                05 NUEVO-PRODUCTO-ALTA-DD PIC 99.
+           03 NUEVO-PRODUCTO-PROVEEDOR-ID PIC 9(6).
+           03 NUEVO-PRODUCTO-UBICACION PIC X(10).
+           03 NUEVO-PRODUCTO-EAN PIC 9(13).
 
        01 ENCABEZADO.
            05 E-PRODUCTO-ID PIC X(10) VALUE "ID".
@@ -80,6 +148,12 @@
        01 OPCION-MODIFICAR PIC 9.
        01 WS-FILE-STATUS PIC XX.
        01 WS-ERROR-FLAG PIC A VALUE 'N'.
+       01 WS-HOY PIC 9(8).
+       01 WS-CAD-FECHA PIC 9(8).
+       01 WS-MODO-CALCULO PIC X VALUE "N".
+       01 WS-DIAS-RESTANTES PIC S9(8).
+       01 WS-EAN-BUSCADO PIC 9(13).
+       01 WS-EAN-ENCONTRADO PIC X VALUE "N".
        PROCEDURE DIVISION.
        INICIO.
        OPEN I-O PRODUCTO.
@@ -94,13 +168,19 @@
       * Verificar si el archivo se abrió correctamente
        IF FILE-STATUS NOT = "00"
         DISPLAY "Error al abrir el archivo. Codigo de estado: "
-        FILE-STATUS
+            FILE-STATUS
         CLOSE PRODUCTO
         STOP RUN
        END-IF
-           PERFORM MENU.
+
+           OPEN EXTEND PRODUCTO-AUDITORIA
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT PRODUCTO-AUDITORIA
+           END-IF
+
+           PERFORM MENU-PRINCIPAL.
            STOP RUN.
-           MENU.
+       MENU-PRINCIPAL.
                DISPLAY "-----SISTEMA DE GESTION DE STOCK-------"
                DISPLAY "1. ALTA PRODUCTO."
                DISPLAY "2. CONASULTAR PRODUCTOS."
@@ -110,6 +190,7 @@
                DISPLAY "6. ACTUALIZACION DESDE VENTAS."
                DISPLAY "7. LISTADO DE PRODUCTOS BAJO MINIMOS."
                DISPLAY "8. LISTADO A MENOS DE 30 DIAS DE VENCER."
+               DISPLAY "9. BUSCAR PRODUCTO POR EAN."
                DISPLAY "0. SALIR."
                ACCEPT OPCION
 
@@ -130,13 +211,15 @@
                        PERFORM PRODUCTO-BAJO-MIN
                    WHEN 8
                        PERFORM PROD-A-VENCER
+                   WHEN 9
+                       PERFORM BUSCAR-POR-EAN
                    WHEN 0
                        PERFORM SALIR
                WHEN OTHER
                        DISPLAY "INGRESASTE UN NUMERO ERRONEO"
-                       PERFORM MENU
+                       PERFORM MENU-PRINCIPAL
                END-EVALUATE.
-               PERFORM MENU.
+               PERFORM MENU-PRINCIPAL.
       *----------------------- ALTA PRODUCTOS ----------------------
        ALTA-PRODUCTO.
 
@@ -193,7 +276,7 @@
                            MOVE 'S' TO WS-ERROR-FLAG
                        END-IF
 
-                       DISPLAY "Ingrese el día  caducidad del producto:"
+                       DISPLAY "Ingrese el día caducidad del producto:"
                        ACCEPT NUEVO-PRODUCTO-CAD-DD
                        IF NUEVO-PRODUCTO-CAD-DD NOT NUMERIC OR
                           NUEVO-PRODUCTO-CAD-DD < 1 OR
@@ -236,6 +319,23 @@
                            MOVE 'S' TO WS-ERROR-FLAG
                        END-IF
 
+                       DISPLAY "Ingrese el ID del proveedor: "
+                       ACCEPT NUEVO-PRODUCTO-PROVEEDOR-ID
+                       IF NUEVO-PRODUCTO-PROVEEDOR-ID NOT NUMERIC
+                           DISPLAY "Error: ID de proveedor no válido."
+                           MOVE 'S' TO WS-ERROR-FLAG
+                       END-IF
+
+                       DISPLAY "Ingrese la ubicación del producto: "
+                       ACCEPT NUEVO-PRODUCTO-UBICACION
+
+                       DISPLAY "Ingrese el codigo EAN del producto: "
+                       ACCEPT NUEVO-PRODUCTO-EAN
+                       IF NUEVO-PRODUCTO-EAN NOT NUMERIC
+                           DISPLAY "Error: EAN debe ser numérico."
+                           MOVE 'S' TO WS-ERROR-FLAG
+                       END-IF
+
                    IF WS-ERROR-FLAG = 'N'
                    CALL "DigitoC" USING PRODUCTO-ID, DIGITO
                    MOVE DIGITO TO PRODUCTO-CONTROL
@@ -246,15 +346,25 @@
                    MOVE NUEVO-PRODUCTO-CAD-MM TO PRODUCTO-CADUCIDAD(5:2)
                    MOVE NUEVO-PRODUCTO-CAD-DD TO PRODUCTO-CADUCIDAD(7:2)
                    MOVE NUEVO-PRODUCTO-CRITICO TO PRODUCTO-CRITICO
-                   MOVE NUEVO-PRODUCTO-ALTA-AAAA TO PRODUCTO-ALTA(1:4)
-                   MOVE NUEVO-PRODUCTO-ALTA-MM TO PRODUCTO-ALTA(5:2)
-                   MOVE NUEVO-PRODUCTO-ALTA-DD TO PRODUCTO-ALTA(7:2)
+                   MOVE NUEVO-PRODUCTO-ALTA-AAAA TO PRODUCTO-ALTA-AAAA
+                   MOVE NUEVO-PRODUCTO-ALTA-MM TO PRODUCTO-ALTA-MM
+                   MOVE NUEVO-PRODUCTO-ALTA-DD TO PRODUCTO-ALTA-DD
+                   MOVE 'N' TO PRODUCTO-DISCONTINUADO
+                   MOVE NUEVO-PRODUCTO-PROVEEDOR-ID TO
+                       PRODUCTO-PROVEEDOR-ID
+                   MOVE NUEVO-PRODUCTO-UBICACION TO PRODUCTO-UBICACION
+                   MOVE NUEVO-PRODUCTO-EAN TO PRODUCTO-EAN
                    WRITE PRODUCTO-REGISTRO
-                       IF WS-FILE-STATUS = "00"
+                       IF File-Status = "00"
                            DISPLAY "Producto guardado correctamente."
+                           MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                           MOVE "ALTA" TO AUDITORIA-ACCION
+                           MOVE "Alta de producto nuevo" TO
+                               AUDITORIA-DETALLE
+                           PERFORM GRABAR-AUDITORIA
                        ELSE
                            DISPLAY "Error SAVE  el producto. COd STATE:"
-                           DISPLAY WS-FILE-STATUS
+                           DISPLAY File-Status
                        END-IF
                    ELSE
                        DISPLAY "Error en los datos. NO SAVE"
@@ -300,7 +410,7 @@
 
       * Formatear la fecha de alta
        STRING PRODUCTO-ALTA-AAAA "/" PRODUCTO-ALTA-MM "/"
-       PRODUCTO-ALTA-DD
+           PRODUCTO-ALTA-DD
                        DELIMITED BY SIZE INTO R-PRODUCTO-ALTA
 
       * Mostrar el registro formateado con los decimales en el precio
@@ -346,9 +456,15 @@
            ACCEPT NUEVO-PRODUCTO-DESCRIP
            MOVE NUEVO-PRODUCTO-DESCRIP TO PRODUCTO-DESCRIP
         WHEN 2
-           DISPLAY "INGRESE EL NUEVO PRECIO: "
-           ACCEPT NUEVO-PRODUCTO-DESCRIP
-           MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
+           PERFORM VALIDAR-CLAVE-SUPERVISOR
+           IF OPERADOR-AUTORIZADO
+               DISPLAY "INGRESE EL NUEVO PRECIO: "
+               ACCEPT NUEVO-PRODUCTO-DESCRIP
+               MOVE NUEVO-PRODUCTO-PRECIO TO PRODUCTO-PRECIO
+           ELSE
+               DISPLAY "CLAVE INCORRECTA. CAMBIO DE PRECIO NO "
+               DISPLAY "AUTORIZADO."
+           END-IF
        WHEN 3
            DISPLAY "INGRESE EL NUEVO STOCK: "
            ACCEPT NUEVO-PRODUCTO-STOCK
@@ -388,6 +504,10 @@
            MOVE "N" TO CONTINUE-PROG
        END-EVALUATE
        REWRITE PRODUCTO-REGISTRO
+       MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+       MOVE "MODIFICAR" TO AUDITORIA-ACCION
+       MOVE "Modificacion de producto" TO AUDITORIA-DETALLE
+       PERFORM GRABAR-AUDITORIA
 
        DISPLAY "¿DESEA REALIZAR OTRA MODIFICACION? S/N"
        ACCEPT CONTINUE-PROG
@@ -405,13 +525,39 @@
        INVALID KEY
             DISPLAY "Producto no existe."
        NOT INVALID KEY
-            DELETE PRODUCTO
-      * Registro duplicado
-                DISPLAY "borrando producto."
+            CALL "DigitoC" USING PRODUCTO-ID, WS-DIGITO-VERIF
+            IF WS-DIGITO-VERIF NOT = PRODUCTO-CONTROL
+                DISPLAY "DIGITO DE CONTROL INVALIDO. REGISTRO "
+                DISPLAY "POSIBLEMENTE CORRUPTO. BAJA CANCELADA."
+            ELSE
+            PERFORM VERIFICAR-VENTAS-PRODUCTO
+            IF WS-TIENE-VENTAS = "S"
+                DISPLAY "Producto con ventas registradas: no se "
+                DISPLAY "puede eliminar. Se marca como discontinuado."
+                MOVE "S" TO PRODUCTO-DISCONTINUADO
+                REWRITE PRODUCTO-REGISTRO
+                MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                MOVE "DISCONT" TO AUDITORIA-ACCION
+                MOVE "Producto marcado discontinuado" TO
+                    AUDITORIA-DETALLE
+                PERFORM GRABAR-AUDITORIA
+            ELSE
+                PERFORM VALIDAR-CLAVE-SUPERVISOR
+                IF OPERADOR-AUTORIZADO
+                    DELETE PRODUCTO
+                    DISPLAY "borrando producto."
+                    MOVE PRODUCTO-ID TO AUDITORIA-PRODUCTO-ID
+                    MOVE "BAJA" TO AUDITORIA-ACCION
+                    MOVE "Eliminacion de producto" TO AUDITORIA-DETALLE
+                    PERFORM GRABAR-AUDITORIA
+                ELSE
+                    DISPLAY "CLAVE INCORRECTA. BAJA NO AUTORIZADA."
+                END-IF
+            END-IF
+            END-IF
        end-read
        DISPLAY "Desea agregar otro producto? (S/N): "
         ACCEPT SINO
-       stop run
        END-PERFORM.
 
       *----------------------- FIND ONE PRODUCTO ----------------------
@@ -445,17 +591,197 @@
        END-PERFORM.
 
 
+      *----------------------- ACTUALIZACION DESDE VENTAS ---------------
        ACTUALIZACION-VENTAS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT VENTAS-DIARIAS
+           IF VD-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir ventas-diarias.dat. Estado: "
+                   VD-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-EOF = "S"
+                   READ VENTAS-DIARIAS
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           PERFORM APLICAR-VENTA-DIARIA
+                   END-READ
+               END-PERFORM
+               CLOSE VENTAS-DIARIAS
+               DISPLAY "Actualizacion desde ventas completada."
+           END-IF.
+
+       APLICAR-VENTA-DIARIA.
+           MOVE VD-PRODUCTO-ID TO PRODUCTO-ID
+           READ PRODUCTO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado: " VD-PRODUCTO-ID
+               NOT INVALID KEY
+                   IF VD-UNIDADES-VENDIDAS > PRODUCTO-STOCK
+                       MOVE 0 TO PRODUCTO-STOCK
+                   ELSE
+                       SUBTRACT VD-UNIDADES-VENDIDAS FROM PRODUCTO-STOCK
+                   END-IF
+                   REWRITE PRODUCTO-REGISTRO
+           END-READ.
 
-
-
+      *----------------------- PRODUCTOS BAJO MINIMOS --------------------
        PRODUCTO-BAJO-MIN.
+           MOVE "N" TO WS-EOF
+           MOVE ZEROES TO PRODUCTO-ID
+           START PRODUCTO KEY IS NOT LESS THAN PRODUCTO-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF
+           END-START
+           OPEN OUTPUT REPORTE-REORDEN
+           OPEN OUTPUT REPORTE-REORDEN-CSV
+           MOVE REORDEN-ENCABEZADO TO REORDEN-LINEA
+           WRITE REORDEN-LINEA
+           MOVE "ID,DESCRIPCION,STOCK,CRITICO,CANT" TO REORDEN-CSV-LINEA
+           WRITE REORDEN-CSV-LINEA
+           DISPLAY "PRODUCTOS BAJO MINIMOS (STOCK < CRITICO):"
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       IF PRODUCTO-STOCK < PRODUCTO-CRITICO
+                           DISPLAY PRODUCTO-ID "  " PRODUCTO-DESCRIP
+                               "  STOCK: " PRODUCTO-STOCK
+                               "  CRITICO: " PRODUCTO-CRITICO
+                           COMPUTE WS-CANT-REORDEN =
+                               (PRODUCTO-CRITICO * 2) - PRODUCTO-STOCK
+                           MOVE PRODUCTO-ID TO RO-PRODUCTO-ID
+                           MOVE PRODUCTO-DESCRIP TO RO-PRODUCTO-DESCRIP
+                           MOVE PRODUCTO-STOCK TO RO-PRODUCTO-STOCK
+                           MOVE PRODUCTO-CRITICO TO RO-PRODUCTO-CRITICO
+                           MOVE WS-CANT-REORDEN TO RO-CANT-REORDEN
+                           MOVE REORDEN-DETALLE TO REORDEN-LINEA
+                           WRITE REORDEN-LINEA
+                           STRING PRODUCTO-ID DELIMITED BY SIZE
+                               "," PRODUCTO-DESCRIP DELIMITED BY "  "
+                               "," PRODUCTO-STOCK DELIMITED BY SIZE
+                               "," PRODUCTO-CRITICO DELIMITED BY SIZE
+                               "," WS-CANT-REORDEN DELIMITED BY SIZE
+                               INTO REORDEN-CSV-LINEA
+                           WRITE REORDEN-CSV-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REPORTE-REORDEN
+           CLOSE REPORTE-REORDEN-CSV.
 
-
+      *----------------------- PRODUCTOS A VENCER -------------------------
        PROD-A-VENCER.
+           MOVE "N" TO WS-EOF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY
+           MOVE ZEROES TO PRODUCTO-ID
+           START PRODUCTO KEY IS NOT LESS THAN PRODUCTO-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF
+           END-START
+           OPEN OUTPUT REPORTE-VENCIMIENTO-CSV
+           MOVE "ID,DESCRIPCION,CADUCIDAD,DIAS_RESTANTES" TO
+               VENC-CSV-LINEA
+           WRITE VENC-CSV-LINEA
+           DISPLAY "PRODUCTOS A 30 DIAS DE VENCIMIENTO:"
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       MOVE PRODUCTO-CAD-AAAA TO WS-CAD-FECHA(1:4)
+                       MOVE PRODUCTO-CAD-MM TO WS-CAD-FECHA(5:2)
+                       MOVE PRODUCTO-CAD-DD TO WS-CAD-FECHA(7:2)
+                       CALL "dia-fechas" USING WS-HOY, WS-CAD-FECHA,
+                           WS-MODO-CALCULO, WS-DIAS-RESTANTES
+                       IF WS-DIAS-RESTANTES >= 0 AND
+                          WS-DIAS-RESTANTES <= 30
+                           DISPLAY PRODUCTO-ID "  " PRODUCTO-DESCRIP
+                               "  CADUCIDAD: " WS-CAD-FECHA
+                               "  DIAS: " WS-DIAS-RESTANTES
+                           STRING PRODUCTO-ID DELIMITED BY SIZE
+                               "," PRODUCTO-DESCRIP DELIMITED BY "  "
+                               "," WS-CAD-FECHA DELIMITED BY SIZE
+                               "," WS-DIAS-RESTANTES DELIMITED BY SIZE
+                               INTO VENC-CSV-LINEA
+                           WRITE VENC-CSV-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REPORTE-VENCIMIENTO-CSV.
+
+      *----------------------- BUSCAR POR EAN -----------------------------
+       BUSCAR-POR-EAN.
+           MOVE "N" TO WS-EOF
+           MOVE "N" TO WS-EAN-ENCONTRADO
+           DISPLAY "Ingrese el codigo EAN a buscar: "
+           ACCEPT WS-EAN-BUSCADO
+           MOVE ZEROES TO PRODUCTO-ID
+           START PRODUCTO KEY IS NOT LESS THAN PRODUCTO-ID
+               INVALID KEY
+                   MOVE "S" TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = "S"
+               READ PRODUCTO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       IF PRODUCTO-EAN = WS-EAN-BUSCADO
+                           MOVE "S" TO WS-EAN-ENCONTRADO
+                           MOVE "S" TO WS-EOF
+                           DISPLAY "PRODUCTO ENCONTRADO: "
+                           DISPLAY "ID..........: " PRODUCTO-ID
+                           DISPLAY "Descripcion.: " PRODUCTO-DESCRIP
+                           DISPLAY "Precio......: " PRODUCTO-PRECIO
+                           DISPLAY "Stock.......: " PRODUCTO-STOCK
+                           DISPLAY "EAN.........: " PRODUCTO-EAN
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-EAN-ENCONTRADO = "N"
+               DISPLAY "NO EXISTE PRODUCTO CON ESE CODIGO EAN."
+           END-IF.
+
+      *----------------------- REGISTRO DE AUDITORIA ----------------------
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDITORIA-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDITORIA-HORA
+           WRITE AUDITORIA-REGISTRO.
+
+      *----------------------- CLAVE DE SUPERVISOR ------------------------
+       VALIDAR-CLAVE-SUPERVISOR.
+           DISPLAY "OPERACION RESTRINGIDA. INGRESE CLAVE DE "
+           DISPLAY "SUPERVISOR: "
+           ACCEPT WS-CLAVE-INGRESADA
+           IF WS-CLAVE-INGRESADA = CLAVE-SUPERVISOR
+               MOVE "S" TO WS-OPERADOR-AUTORIZADO
+           ELSE
+               MOVE "N" TO WS-OPERADOR-AUTORIZADO
+           END-IF.
+
+      *----------------------- VERIFICAR VENTAS -------------------------
+       VERIFICAR-VENTAS-PRODUCTO.
+           MOVE "N" TO WS-TIENE-VENTAS
+           MOVE PRODUCTO-ID TO VE-PRODUCTO-ID
+           OPEN INPUT VENTAS
+           IF WS-VENTAS-STATUS = "00"
+               START VENTAS KEY IS EQUAL VE-PRODUCTO-ID
+                   INVALID KEY
+                       MOVE "N" TO WS-TIENE-VENTAS
+                   NOT INVALID KEY
+                       READ VENTAS NEXT RECORD
+                       IF WS-VENTAS-STATUS = "00" AND
+                          VE-PRODUCTO-ID = PRODUCTO-ID
+                           MOVE "S" TO WS-TIENE-VENTAS
+                       END-IF
+               END-START
+               CLOSE VENTAS
+           END-IF.
 
        SALIR.
            DISPLAY "CERRANDO PROGRAMA"
            CLOSE PRODUCTO.
+           CLOSE PRODUCTO-AUDITORIA.
            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM ALTA-NUEVA.
